@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  JVMQAUDT                                                     *
+      *  ---------------------------------------------------------    *
+      *  One audit record is written to the JVMQAUDT file for every   *
+      *  JVMQUERY invocation, successful or not, so what was asked of *
+      *  the Mule server (and what came back) survives after the      *
+      *  transaction ends.                                            *
+      *****************************************************************
+       01  JVMQ-AUDIT-RECORD.
+           05  JVMQA-TRACE-ID              PIC X(17).
+           05  JVMQA-TIMESTAMP             PIC X(26).
+           05  JVMQA-SERVICE-URI           PIC X(22).
+           05  JVMQA-SERVICE-NAME          PIC X(12).
+           05  JVMQA-ENVVAR-COUNT          PIC 9(09) BINARY.
+           05  JVMQA-ENVVAR-NAME  OCCURS 25 TIMES
+                                           PIC X(32).
+           05  JVMQA-RESP-CODE             PIC S9(8) COMP.
+           05  JVMQA-COUNTRY               PIC X(32).
+           05  JVMQA-CURRENCY-SYMBOL       PIC X(32).
+           05  JVMQA-FORMATTED-DATE        PIC X(32).
+           05  JVMQA-LANGUAGE              PIC X(32).
+           05  JVMQA-ENVVAL-COUNT          PIC 9(09) BINARY.
+           05  JVMQA-ENVVAR-VALUE OCCURS 25 TIMES
+                                           PIC X(32).
+           05  JVMQA-ELAPSED-MS            PIC 9(09) BINARY.
+           05  JVMQA-TIMEOUT-WARNING       PIC X(01).
+               88  JVMQA-TIMEOUT-WARNING-ON   VALUE 'Y'.
+               88  JVMQA-TIMEOUT-WARNING-OFF  VALUE 'N'.
