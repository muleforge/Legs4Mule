@@ -0,0 +1,38 @@
+      *****************************************************************
+      *  C2WSCFG                                                      *
+      *  ---------------------------------------------------------    *
+      *  Layout of the Mule/c2wsrt connection settings record.        *
+      *  One record per environment (DEV, TEST, PROD, ...) is held    *
+      *  on the JVMQCFG settings file (VSAM KSDS keyed on             *
+      *  C2WS-CFG-ENV-ID) so operations can repoint a program at a    *
+      *  different Mule node without a recompile/relink.              *
+      *                                                                *
+      *  Also carries the retry/backoff tuning used to ride out        *
+      *  transient INVOKE-SERVICE failures, and the response-time      *
+      *  warning threshold used to flag a degrading Mule server        *
+      *  before it starts timing out, since those are naturally just   *
+      *  more connection settings operations want to tune without a    *
+      *  recompile.                                                    *
+      *****************************************************************
+       01  C2WS-CFG-RECORD.
+           05  C2WS-CFG-ENV-ID             PIC X(08).
+           05  C2WS-CFG-SERVICE-URI        PIC X(22).
+           05  C2WS-CFG-CONNECT-TIMEOUT    PIC 9(09) BINARY.
+           05  C2WS-CFG-RECV-TIMEOUT       PIC 9(09) BINARY.
+      *    Number of Mule nodes sharing this service, and their names
+      *    and URIs. INVOKE-SERVICE fans out across every node, each
+      *    with its own host, so drift between them shows up in one
+      *    consolidated run. C2WS-CFG-SERVICE-URI above is kept as the
+      *    fallback URI for node entries that don't set their own
+      *    (single-node environments only need it).
+           05  C2WS-CFG-SVC-COUNT          PIC 9(02).
+           05  C2WS-CFG-SVC-NAME OCCURS 8 TIMES
+                                           PIC X(12).
+           05  C2WS-CFG-SVC-URI OCCURS 8 TIMES
+                                           PIC X(22).
+      *    Retry/backoff tuning for INVOKE-SERVICE.
+           05  C2WS-CFG-RETRY-MAX          PIC 9(02).
+           05  C2WS-CFG-RETRY-DELAY        PIC 9(04).
+      *    Response time is flagged once it consumes this percentage
+      *    of WS-RECV-TIMEOUT.
+           05  C2WS-CFG-TIMEOUT-WARN-PCT   PIC 9(03).
