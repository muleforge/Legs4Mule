@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  JVMQENVR                                                     *
+      *  ---------------------------------------------------------    *
+      *  Layout of the default env var name list record. JVMQUERY     *
+      *  queries this list whenever the operator has not keyed any     *
+      *  names of their own (see SET-REQUEST/LOAD-ENVVAR-LIST), so     *
+      *  operations can grow or change the default list maintained on *
+      *  the JVMQENVR settings file (a VSAM KSDS keyed on               *
+      *  JVMQENVR-LIST-ID) without a recompile/relink - the same       *
+      *  pattern already used for the JVMQCFG connection settings.     *
+      *****************************************************************
+       01  JVMQENVR-RECORD.
+           05  JVMQENVR-LIST-ID            PIC X(08).
+           05  JVMQENVR-COUNT              PIC 9(02).
+           05  JVMQENVR-NAME OCCURS 25 TIMES
+                                           PIC X(32).
