@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  JVMQRPLT                                                     *
+      *  ---------------------------------------------------------    *
+      *  JvmQueryReplyType, as generated from the JvmQuery UMO's       *
+      *  reply schema. Shared by every program that drives the        *
+      *  c2wsrt request/reply cycle (JVMQUERY online, JVMQBATC batch)  *
+      *  so they stay in lock step with the service's contract.       *
+      *****************************************************************
+           05 JvmQueryReplyType.
+               10 envVarValues--C PIC 9(9) BINARY.
+               10 country PIC X(32).
+               10 currencySymbol PIC X(32).
+               10 envVarValues PIC X(32) OCCURS 0 TO 25 DEPENDING ON
+                   envVarValues--C.
+               10 formattedDate PIC X(32).
+               10 language PIC X(32).
