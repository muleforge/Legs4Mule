@@ -0,0 +1,221 @@
+      *****************************************************************
+      *  JVMQMAPS                                                     *
+      *  ---------------------------------------------------------    *
+      *  Symbolic map for mapset JVMQMAP (see bms/JVMQMAP.bms),       *
+      *  hand-maintained here since no BMS assembly step runs as      *
+      *  part of this build. Keep this copybook's field order and     *
+      *  lengths in step with the DFHMDF order in JVMQMAP.bms --      *
+      *  JVMQMAPO is a REDEFINES of JVMQMAPI and the two must line    *
+      *  up byte for byte.                                            *
+      *****************************************************************
+       01  JVMQMAPI.
+           05  FILLER                  PIC X(12).
+      *    Unnamed title field, POS=(1,1),LENGTH=14 in JVMQMAP.bms -
+      *    still occupies an L/F/data slot in the TIOA even though the
+      *    program never addresses it by name.
+           05  FILLER                  PIC S9(4) COMP.
+           05  FILLER                  PIC X.
+           05  FILLER                  PIC X(14).
+           05  EV01L                   PIC S9(4) COMP.
+           05  EV01F                   PIC X.
+           05  FILLER REDEFINES EV01F.
+               10  EV01A               PIC X.
+           05  EV01I                   PIC X(32).
+           05  EV02L                   PIC S9(4) COMP.
+           05  EV02F                   PIC X.
+           05  FILLER REDEFINES EV02F.
+               10  EV02A               PIC X.
+           05  EV02I                   PIC X(32).
+           05  EV03L                   PIC S9(4) COMP.
+           05  EV03F                   PIC X.
+           05  FILLER REDEFINES EV03F.
+               10  EV03A               PIC X.
+           05  EV03I                   PIC X(32).
+           05  EV04L                   PIC S9(4) COMP.
+           05  EV04F                   PIC X.
+           05  FILLER REDEFINES EV04F.
+               10  EV04A               PIC X.
+           05  EV04I                   PIC X(32).
+           05  EV05L                   PIC S9(4) COMP.
+           05  EV05F                   PIC X.
+           05  FILLER REDEFINES EV05F.
+               10  EV05A               PIC X.
+           05  EV05I                   PIC X(32).
+           05  EV06L                   PIC S9(4) COMP.
+           05  EV06F                   PIC X.
+           05  FILLER REDEFINES EV06F.
+               10  EV06A               PIC X.
+           05  EV06I                   PIC X(32).
+           05  EV07L                   PIC S9(4) COMP.
+           05  EV07F                   PIC X.
+           05  FILLER REDEFINES EV07F.
+               10  EV07A               PIC X.
+           05  EV07I                   PIC X(32).
+           05  EV08L                   PIC S9(4) COMP.
+           05  EV08F                   PIC X.
+           05  FILLER REDEFINES EV08F.
+               10  EV08A               PIC X.
+           05  EV08I                   PIC X(32).
+           05  EV09L                   PIC S9(4) COMP.
+           05  EV09F                   PIC X.
+           05  FILLER REDEFINES EV09F.
+               10  EV09A               PIC X.
+           05  EV09I                   PIC X(32).
+           05  EV10L                   PIC S9(4) COMP.
+           05  EV10F                   PIC X.
+           05  FILLER REDEFINES EV10F.
+               10  EV10A               PIC X.
+           05  EV10I                   PIC X(32).
+      *    Four unnamed label fields, POS=(14,1)/(15,1)/(16,1)/(17,1),
+      *    LENGTH=9 each in JVMQMAP.bms, immediately ahead of
+      *    COUNTRY/CURRSYM/FMTDATE/LANG - same as the title field above.
+           05  FILLER                  PIC S9(4) COMP.
+           05  FILLER                  PIC X.
+           05  FILLER                  PIC X(09).
+           05  FILLER                  PIC S9(4) COMP.
+           05  FILLER                  PIC X.
+           05  FILLER                  PIC X(09).
+           05  FILLER                  PIC S9(4) COMP.
+           05  FILLER                  PIC X.
+           05  FILLER                  PIC X(09).
+           05  FILLER                  PIC S9(4) COMP.
+           05  FILLER                  PIC X.
+           05  FILLER                  PIC X(09).
+           05  COUNTRYL                PIC S9(4) COMP.
+           05  COUNTRYF                PIC X.
+           05  FILLER REDEFINES COUNTRYF.
+               10  COUNTRYA            PIC X.
+           05  COUNTRYI                PIC X(32).
+           05  CURRSYML                PIC S9(4) COMP.
+           05  CURRSYMF                PIC X.
+           05  FILLER REDEFINES CURRSYMF.
+               10  CURRSYMA            PIC X.
+           05  CURRSYMI                PIC X(32).
+           05  FMTDATEL                PIC S9(4) COMP.
+           05  FMTDATEF                PIC X.
+           05  FILLER REDEFINES FMTDATEF.
+               10  FMTDATEA            PIC X.
+           05  FMTDATEI                PIC X(32).
+           05  LANGL                   PIC S9(4) COMP.
+           05  LANGF                   PIC X.
+           05  FILLER REDEFINES LANGF.
+               10  LANGA               PIC X.
+           05  LANGI                   PIC X(32).
+           05  VL01L                   PIC S9(4) COMP.
+           05  VL01F                   PIC X.
+           05  FILLER REDEFINES VL01F.
+               10  VL01A               PIC X.
+           05  VL01I                   PIC X(32).
+           05  VL02L                   PIC S9(4) COMP.
+           05  VL02F                   PIC X.
+           05  FILLER REDEFINES VL02F.
+               10  VL02A               PIC X.
+           05  VL02I                   PIC X(32).
+           05  VL03L                   PIC S9(4) COMP.
+           05  VL03F                   PIC X.
+           05  FILLER REDEFINES VL03F.
+               10  VL03A               PIC X.
+           05  VL03I                   PIC X(32).
+           05  VL04L                   PIC S9(4) COMP.
+           05  VL04F                   PIC X.
+           05  FILLER REDEFINES VL04F.
+               10  VL04A               PIC X.
+           05  VL04I                   PIC X(32).
+           05  VL05L                   PIC S9(4) COMP.
+           05  VL05F                   PIC X.
+           05  FILLER REDEFINES VL05F.
+               10  VL05A               PIC X.
+           05  VL05I                   PIC X(32).
+           05  VL06L                   PIC S9(4) COMP.
+           05  VL06F                   PIC X.
+           05  FILLER REDEFINES VL06F.
+               10  VL06A               PIC X.
+           05  VL06I                   PIC X(32).
+           05  VL07L                   PIC S9(4) COMP.
+           05  VL07F                   PIC X.
+           05  FILLER REDEFINES VL07F.
+               10  VL07A               PIC X.
+           05  VL07I                   PIC X(32).
+           05  VL08L                   PIC S9(4) COMP.
+           05  VL08F                   PIC X.
+           05  FILLER REDEFINES VL08F.
+               10  VL08A               PIC X.
+           05  VL08I                   PIC X(32).
+           05  VL09L                   PIC S9(4) COMP.
+           05  VL09F                   PIC X.
+           05  FILLER REDEFINES VL09F.
+               10  VL09A               PIC X.
+           05  VL09I                   PIC X(32).
+           05  VL10L                   PIC S9(4) COMP.
+           05  VL10F                   PIC X.
+           05  FILLER REDEFINES VL10F.
+               10  VL10A               PIC X.
+           05  VL10I                   PIC X(32).
+           05  MSGL                    PIC S9(4) COMP.
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                PIC X.
+           05  MSGI                    PIC X(79).
+
+       01  JVMQMAPO REDEFINES JVMQMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(03).
+           05  FILLER                  PIC X(14).
+           05  FILLER                  PIC X(03).
+           05  EV01O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  EV02O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  EV03O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  EV04O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  EV05O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  EV06O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  EV07O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  EV08O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  EV09O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  EV10O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  FILLER                  PIC X(09).
+           05  FILLER                  PIC X(03).
+           05  FILLER                  PIC X(09).
+           05  FILLER                  PIC X(03).
+           05  FILLER                  PIC X(09).
+           05  FILLER                  PIC X(03).
+           05  FILLER                  PIC X(09).
+           05  FILLER                  PIC X(03).
+           05  COUNTRYO                PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  CURRSYMO                PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  FMTDATEO                PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  LANGO                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  VL01O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  VL02O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  VL03O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  VL04O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  VL05O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  VL06O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  VL07O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  VL08O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  VL09O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  VL10O                   PIC X(32).
+           05  FILLER                  PIC X(03).
+           05  MSGO                    PIC X(79).
