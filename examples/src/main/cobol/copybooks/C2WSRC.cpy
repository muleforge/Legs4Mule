@@ -0,0 +1,36 @@
+      *****************************************************************
+      *  C2WSRC                                                       *
+      *  ---------------------------------------------------------    *
+      *  Lookup table translating c2wsrt API return codes (as         *
+      *  returned by 'init'/'invoke' in WS-RESP) into plain-language  *
+      *  diagnostic text for the on-call operator. Extend this table  *
+      *  as new c2wsrt return codes are identified - it is not an     *
+      *  exhaustive list of every code c2wsrt can return.             *
+      *****************************************************************
+       01  C2WS-RC-TABLE-DATA.
+           05  FILLER PIC X(63) VALUE
+               '001Service name not recognized by the Mule server'.
+           05  FILLER PIC X(63) VALUE
+               '002Authentication failed - check userid/password'.
+           05  FILLER PIC X(63) VALUE
+               '003Request or reply data could not be marshalled'.
+           05  FILLER PIC X(63) VALUE
+               '004Proxy server rejected the connection'.
+           05  FILLER PIC X(63) VALUE
+               '005Target service returned a fault'.
+           05  FILLER PIC X(63) VALUE
+               '006Service temporarily unavailable'.
+           05  FILLER PIC X(63) VALUE
+               '012Connect timeout - server did not accept connection'.
+           05  FILLER PIC X(63) VALUE
+               '013Receive timeout - server did not reply in time'.
+           05  FILLER PIC X(63) VALUE
+               '014Connection refused - nothing listening at that URI'.
+           05  FILLER PIC X(63) VALUE
+               '999Unrecognized c2wsrt return code'.
+
+       01  C2WS-RC-TABLE REDEFINES C2WS-RC-TABLE-DATA.
+           05  C2WS-RC-ENTRY OCCURS 10 TIMES
+                             INDEXED BY C2WS-RC-IDX.
+               10  C2WS-RC-CODE        PIC 9(03).
+               10  C2WS-RC-TEXT        PIC X(60).
