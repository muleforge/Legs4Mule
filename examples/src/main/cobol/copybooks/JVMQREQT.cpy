@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  JVMQREQT                                                     *
+      *  ---------------------------------------------------------    *
+      *  JvmQueryRequestType, as generated from the JvmQuery UMO's     *
+      *  request schema. Shared by every program that drives the      *
+      *  c2wsrt request/reply cycle (JVMQUERY online, JVMQBATC batch)  *
+      *  so they stay in lock step with the service's contract.       *
+      *****************************************************************
+           05 JvmQueryRequestType.
+               10 envVarNames--C PIC 9(9) BINARY.
+               10 envVarNames PIC X(32) OCCURS 0 TO 25 DEPENDING ON
+                   envVarNames--C.
