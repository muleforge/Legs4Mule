@@ -0,0 +1,44 @@
+      *****************************************************************
+      *  DFHAID                                                       *
+      *  ---------------------------------------------------------    *
+      *  Standard CICS attention identifier (AID) values, reproduced  *
+      *  here from the vendor-supplied copybook of the same name so   *
+      *  programs can test EIBAID without a full CICS translate/      *
+      *  compile environment on hand.                                 *
+      *****************************************************************
+       01  DFHAID.
+           02  DFHNULL     PIC X(01) VALUE ' '.
+           02  DFHENTER    PIC X(01) VALUE QUOTE.
+           02  DFHCLEAR    PIC X(01) VALUE '_'.
+           02  DFHPEN      PIC X(01) VALUE '='.
+           02  DFHOPID     PIC X(01) VALUE 'W'.
+           02  DFHMSRE     PIC X(01) VALUE 'X'.
+           02  DFHSTRF     PIC X(01) VALUE 'h'.
+           02  DFHTRIG     PIC X(01) VALUE '"'.
+           02  DFHPA1      PIC X(01) VALUE '%'.
+           02  DFHPA2      PIC X(01) VALUE '>'.
+           02  DFHPA3      PIC X(01) VALUE ','.
+           02  DFHPF1      PIC X(01) VALUE '1'.
+           02  DFHPF2      PIC X(01) VALUE '2'.
+           02  DFHPF3      PIC X(01) VALUE '3'.
+           02  DFHPF4      PIC X(01) VALUE '4'.
+           02  DFHPF5      PIC X(01) VALUE '5'.
+           02  DFHPF6      PIC X(01) VALUE '6'.
+           02  DFHPF7      PIC X(01) VALUE '7'.
+           02  DFHPF8      PIC X(01) VALUE '8'.
+           02  DFHPF9      PIC X(01) VALUE '9'.
+           02  DFHPF10     PIC X(01) VALUE ':'.
+           02  DFHPF11     PIC X(01) VALUE '#'.
+           02  DFHPF12     PIC X(01) VALUE '@'.
+           02  DFHPF13     PIC X(01) VALUE 'A'.
+           02  DFHPF14     PIC X(01) VALUE 'B'.
+           02  DFHPF15     PIC X(01) VALUE 'C'.
+           02  DFHPF16     PIC X(01) VALUE 'D'.
+           02  DFHPF17     PIC X(01) VALUE 'E'.
+           02  DFHPF18     PIC X(01) VALUE 'F'.
+           02  DFHPF19     PIC X(01) VALUE 'G'.
+           02  DFHPF20     PIC X(01) VALUE 'H'.
+           02  DFHPF21     PIC X(01) VALUE 'I'.
+           02  DFHPF22     PIC X(01) VALUE 'j'.
+           02  DFHPF23     PIC X(01) VALUE 'k'.
+           02  DFHPF24     PIC X(01) VALUE 'l'.
