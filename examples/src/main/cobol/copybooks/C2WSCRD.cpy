@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  C2WSCRD                                                      *
+      *  ---------------------------------------------------------    *
+      *  Layout of the c2wsrt credentials passed either on the        *
+      *  JVMQCRED container of channel JVMQCHANNEL (populated by the  *
+      *  signed-on operator's session before this transaction is      *
+      *  started) or returned by the encrypted credentials lookup     *
+      *  CALLed when no such container is present (see                *
+      *  LOAD-C2WS-CREDENTIALS). Never written to a plain settings     *
+      *  file alongside C2WSCFG.                                       *
+      *****************************************************************
+       01  C2WS-CRED-RECORD.
+           05  C2WS-CRED-USERID            PIC X(08).
+           05  C2WS-CRED-PASSWORD          PIC X(08).
