@@ -22,30 +22,75 @@
       *---------------------------------------------------------------*
       *  C2WS API parameters                                          *
       *---------------------------------------------------------------*
-      * Address of c2ws service provider.
-      *    
+      * Address of c2ws service provider. The literals below are the  *
+      * fallback used only when the JVMQCFG settings file cannot be   *
+      * read (see LOAD-C2WS-CONFIG) -- day to day, operations repoint *
+      * this program by maintaining JVMQCFG, not by recompiling.      *
+      *
        77  C2WS-SERVICE-URI            PIC X(22) VALUE
            'http://muleserver:8083'.
-      *    
-      * C2ws service credentials.
-      *    
+      *
+      * C2ws service credentials. These stay blank only when neither
+      * the signed-on operator's session nor the encrypted credentials
+      * lookup can supply one (see LOAD-C2WS-CREDENTIALS) -- they are
+      * never hardcoded to a real value here.
+      *
        77  C2WS-USERID                 PIC X(8) VALUE
            '        '.
        77  C2WS-PASSWORD               PIC X(8) VALUE
            '        '.
-      *    
-      * Service requested.
-      *    
+       COPY C2WSCRD.
+       77  WS-CRED-RESP                PIC S9(8) COMP VALUE ZERO.
+      *
+      * Service requested. C2WS-SERVICE-NAME holds whichever entry of
+      * C2WS-SVC-NAME-TABLE is currently being invoked (see
+      * INVOKE-ALL-SERVICES) -- the table is what operations maintain
+      * to fan this transaction out across every Mule node running the
+      * JvmQuery UMO.
+      *
        77  C2WS-SERVICE-NAME           PIC X(12) VALUE
            'MuleJvmquery'.
-           
+       77  C2WS-SVC-COUNT              PIC 9(02) VALUE 1.
+       01  C2WS-SVC-NAME-TABLE.
+           05  C2WS-SVC-NAME OCCURS 8 TIMES PIC X(12)
+               VALUE 'MuleJvmquery'.
+      *  Each fan-out node can be a different Mule server, not just a
+      *  different service name at the one host C2WS-SERVICE-URI names
+      *  -- C2WS-SVC-URI-TABLE carries the per-node URI the same way
+      *  C2WS-SVC-NAME-TABLE carries the per-node service name.
+       01  C2WS-SVC-URI-TABLE.
+           05  C2WS-SVC-URI OCCURS 8 TIMES PIC X(22)
+               VALUE SPACES.
+       77  WS-SVC-IDX                  PIC 9(02) VALUE 1.
+      *
+      * Environment id used to key the JVMQCFG settings file. Defaults
+      * to PROD and is only overridden when a calling transaction has
+      * handed this program a JVMQENVID container on channel
+      * JVMQCHANNEL (e.g. a menu letting the operator pick DEV/TEST).
+      *
+       77  C2WS-ENV-ID                 PIC X(8) VALUE 'PROD    '.
+
       *---------------------------------------------------------------*
       *  Constants                                                    *
       *---------------------------------------------------------------*
        77  OK-CODE                     PIC S9(8) BINARY VALUE 0.
        77  ERROR-CODE                  PIC S9(8) BINARY VALUE -1.
        77  THIS-TRACE-ID               PIC X(13) VALUE 'JVMQUERY'.
- 
+
+      *---------------------------------------------------------------*
+      *  JVMQCFG settings record (externalized connection settings)   *
+      *---------------------------------------------------------------*
+       COPY C2WSCFG.
+
+      *---------------------------------------------------------------*
+      *  c2wsrt return code diagnostic table and the work fields used *
+      *  to look a code up in it (see TRANSLATE-C2WS-RC).             *
+      *---------------------------------------------------------------*
+       COPY C2WSRC.
+
+       77  WS-RC-LOOKUP                PIC 9(03) VALUE ZERO.
+       77  WS-RC-TEXT-OUT              PIC X(60) VALUE SPACES.
+
       *---------------------------------------------------------------*
       * Structure shared with c2ws C API.                             *
       * C Structures are aligned on natural storage boundaries so we  *
@@ -78,38 +123,147 @@
       *  Work variables                                               *
       *---------------------------------------------------------------*
        01  WS-RESP                     PIC S9(8) COMP VALUE ZERO.
+           88  C2WS-RC-OK                      VALUE 0.
+           88  C2WS-RC-CONNECT-TIMEOUT         VALUE 12.
+           88  C2WS-RC-RECV-TIMEOUT            VALUE 13.
+           88  C2WS-RC-CONN-REFUSED            VALUE 14.
        01  WS-RESP2                    PIC S9(8) COMP VALUE ZERO.
        01  WS-RDISP                    PIC +9(8) VALUE ZERO.
 
+      *---------------------------------------------------------------*
+      *  Retry/backoff controls for INVOKE-SERVICE. Defaults below    *
+      *  are used until LOAD-C2WS-CONFIG refreshes them from the      *
+      *  JVMQCFG settings file for the running environment.           *
+      *---------------------------------------------------------------*
+       77  C2WS-RETRY-MAX              PIC 9(02) VALUE 2.
+       77  C2WS-RETRY-DELAY            PIC 9(04) VALUE 2.
+       77  C2WS-RETRY-ATTEMPT          PIC 9(02) VALUE 1.
+      *  Retries actually taken so far, separate from C2WS-RETRY-ATTEMPT
+      *  (which only labels the current attempt for trace/display) so
+      *  the governing PERFORM's cap check isn't tangled up with the
+      *  attempt-number display. C2WS-RETRY-MAX retries means this many
+      *  ADD 1s happen before the loop stops, i.e. C2WS-RETRY-MAX + 1
+      *  total 'invoke' attempts.
+       77  C2WS-RETRIES-DONE           PIC 9(02) VALUE 0.
+      *  Total seconds to back off before the next retry.
+       77  C2WS-RETRY-INTERVAL         PIC 9(04) VALUE 0.
+      *  C2WS-RETRY-INTERVAL converted to the hhmmss format CICS
+      *  DELAY/POST/START expect on INTERVAL, not a raw seconds count.
+       77  WS-RETRY-INTERVAL-HMS       PIC 9(06) VALUE 0.
+       77  WS-RETRY-HOURS              PIC 9(04) VALUE 0.
+       77  WS-RETRY-MINUTES            PIC 9(02) VALUE 0.
+       77  WS-RETRY-SECONDS            PIC 9(02) VALUE 0.
+       77  WS-RETRY-REMAINDER          PIC 9(06) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Response-time tracking for INVOKE-SERVICE. The warning        *
+      *  threshold is the percentage of WS-RECV-TIMEOUT an 'invoke'    *
+      *  call may consume before CHECK-RESPONSE-TIME flags it as a     *
+      *  degrading Mule node, rather than waiting for it to actually   *
+      *  time out.                                                     *
+      *---------------------------------------------------------------*
+       77  C2WS-TIMEOUT-WARN-PCT       PIC 9(03) VALUE 80.
+       77  WS-INVOKE-START-TIME        PIC S9(15) COMP-3 VALUE ZERO.
+       77  WS-INVOKE-END-TIME          PIC S9(15) COMP-3 VALUE ZERO.
+      *    ABSTIME is already expressed in milliseconds, so the
+      *    difference between two readings is the elapsed milliseconds.
+       77  WS-ELAPSED-MS               PIC 9(09) BINARY VALUE ZERO.
+       77  WS-TIMEOUT-WARN-MS          PIC 9(09) BINARY VALUE ZERO.
+       77  WS-TIMEOUT-WARN-SWITCH      PIC X(01) VALUE 'N'.
+           88  WS-TIMEOUT-WARNING          VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  Default env var name list (see SET-REQUEST/LOAD-ENVVAR-LIST) *
+      *---------------------------------------------------------------*
+       COPY JVMQENVR.
+
       *---------------------------------------------------------------*
       *  Request parameters expected by target web service            *
       *---------------------------------------------------------------*
        01 COM-REQUEST.
-           05 JvmQueryRequestType.
-               10 envVarNames--C PIC 9(9) BINARY.
-               10 envVarNames PIC X(32) OCCURS 0 TO 10 DEPENDING ON
-                   envVarNames--C.
+           COPY JVMQREQT.
+
+      *---------------------------------------------------------------*
+      *  JVMQAUDT audit record and the work fields used to build the  *
+      *  timestamp stamped onto it.                                   *
+      *---------------------------------------------------------------*
+       COPY JVMQAUDT.
+
+       77  WS-ABS-TIME                 PIC S9(15) COMP-3 VALUE ZERO.
+       77  WS-AUDIT-DATE               PIC X(10) VALUE SPACES.
+       77  WS-AUDIT-TIME               PIC X(08) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Consolidated, per-service results for this run. One entry    *
+      *  per C2WS-SVC-NAME-TABLE entry invoked, so configuration       *
+      *  drift between Mule nodes running the same UMO shows up in a  *
+      *  single report instead of one rerun per node.                 *
+      *---------------------------------------------------------------*
+       01  WS-CONSOLIDATED-RESULTS.
+           05  WS-CR-ENTRY OCCURS 8 TIMES.
+               10  WS-CR-SERVICE-NAME      PIC X(12).
+               10  WS-CR-RESP              PIC S9(8) COMP.
+               10  WS-CR-COUNTRY           PIC X(32).
+               10  WS-CR-CURRENCY-SYMBOL   PIC X(32).
+               10  WS-CR-LANGUAGE          PIC X(32).
+               10  WS-CR-FORMATTED-DATE    PIC X(32).
+               10  WS-CR-ENVVAL-COUNT      PIC 9(02).
+               10  WS-CR-ENVVAR-VALUE OCCURS 10 TIMES
+                                           PIC X(32).
+
+      *---------------------------------------------------------------*
+      *  JVMQMAP screen support. The mainline is pseudo-conversational *
+      *  -- the first entry (EIBCALEN = 0) just paints a blank input   *
+      *  map and returns with TRANSID so the next AID key drives the   *
+      *  request/invoke/reply cycle, whose reply is painted back onto  *
+      *  the same map so the operator can key another query without    *
+      *  leaving the screen.                                           *
+      *---------------------------------------------------------------*
+       COPY JVMQMAPS.
+       COPY DFHAID.
+
+       77  WS-EXIT-SWITCH              PIC X(01) VALUE 'N'.
+           88  WS-EXIT-REQUESTED           VALUE 'Y'.
+
+      *  Set when RECEIVE MAP comes back MAPFAIL (operator pressed
+      *  ENTER with no field changed) - the mainline just re-prompts
+      *  instead of running the request/invoke/reply cycle on a map
+      *  that was never actually received.
+       77  WS-MAPFAIL-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-MAPFAIL-RECEIVED         VALUE 'Y'.
+
+      *  Environment variable names keyed by the operator, built from
+      *  the input map by BUILD-ENVVAR-TABLE and consumed by
+      *  SET-REQUEST in place of the hardcoded MULE_HOME/JAVA_HOME
+      *  fallback used when this program is driven without a screen.
+       77  WS-EV-COUNT                 PIC 9(02) VALUE ZERO.
+       77  WS-EV-IDX                   PIC 9(02) VALUE ZERO.
+       77  WS-MAP-IDX                  PIC 9(02) VALUE ZERO.
+       01  WS-EV-NAME-TABLE.
+           05  WS-EV-NAME OCCURS 10 TIMES PIC X(32).
 
-       
       *****************************************************************
       *            L I N K A G E       S E C T I O N                  *
       *****************************************************************
        LINKAGE SECTION.
 
+      *---------------------------------------------------------------*
+      *  Pseudo-conversational COMMAREA. Round-tripped on every RETURN *
+      *  so CICS hands it back with EIBCALEN non-zero on the operator's*
+      *  next AID key - the content itself is not used, only its      *
+      *  presence, since RECEIVE-OPERATOR-MAP re-reads the map fresh   *
+      *  each leg.                                                     *
+      *---------------------------------------------------------------*
+       01 DFHCOMMAREA.
+           05  CA-FILLER                   PIC X(01).
+
       *---------------------------------------------------------------*
       *  Reply parameters as returned by target web service           *
       *---------------------------------------------------------------*
        01 COM-REPLY.
-           05 JvmQueryReplyType.
-               10 envVarValues--C PIC 9(9) BINARY.
-               10 country PIC X(32).
-               10 currencySymbol PIC X(32).
-               10 envVarValues PIC X(32) OCCURS 0 TO 10 DEPENDING ON
-                   envVarValues--C.
-               10 formattedDate PIC X(32).
-               10 language PIC X(32).
-
-               
+           COPY JVMQRPLT.
+
+
       *****************************************************************
       *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
       *****************************************************************
@@ -117,81 +271,376 @@
 
            IF TRACES-ON
                DISPLAY
-                   'JVMQUERY STARTING ===============================' 
+                   'JVMQUERY STARTING ==============================='
            END-IF.
-           
-           PERFORM INITIALIZE-C2WS-API THRU
-               END-INITIALIZE-C2WS-API.  
 
-           PERFORM SET-REQUEST THRU
-               END-SET-REQUEST.
+           IF EIBCALEN = 0
+      *        First entry for this pseudo-conversation - paint a
+      *        blank input map and come back on the next AID key.
+               PERFORM SEND-INITIAL-MAP THRU
+                   END-SEND-INITIAL-MAP
+               EXEC CICS RETURN TRANSID(EIBTRNID)
+                         COMMAREA(DFHCOMMAREA)
+                         LENGTH(LENGTH OF DFHCOMMAREA) END-EXEC
+           ELSE
+               PERFORM RECEIVE-OPERATOR-MAP THRU
+                   END-RECEIVE-OPERATOR-MAP
 
-           PERFORM INVOKE-SERVICE THRU
-               END-INVOKE-SERVICE.
-               
-           IF TRACES-ON
-               PERFORM PRINT-RESULTS THRU
-                   END-PRINT-RESULTS 
+               IF WS-MAPFAIL-RECEIVED
+                   PERFORM SEND-INITIAL-MAP THRU
+                       END-SEND-INITIAL-MAP
+                   EXEC CICS RETURN TRANSID(EIBTRNID)
+                             COMMAREA(DFHCOMMAREA)
+                             LENGTH(LENGTH OF DFHCOMMAREA) END-EXEC
+               ELSE
+                   IF WS-EXIT-REQUESTED
+                       EXEC CICS SEND CONTROL FREEKB END-EXEC
+                       EXEC CICS RETURN END-EXEC
+                   ELSE
+                       PERFORM INITIALIZE-C2WS-API THRU
+                           END-INITIALIZE-C2WS-API
+
+                       PERFORM SET-REQUEST THRU
+                           END-SET-REQUEST
+
+                       PERFORM INVOKE-SERVICE THRU
+                           END-INVOKE-SERVICE
+
+                       PERFORM PRINT-RESULTS THRU
+                           END-PRINT-RESULTS
+
+                       PERFORM SEND-RESULT-MAP THRU
+                           END-SEND-RESULT-MAP
+
+      *                Leave the screen up so the operator can key
+      *                another query straight away.
+                       EXEC CICS RETURN TRANSID(EIBTRNID)
+                                 COMMAREA(DFHCOMMAREA)
+                                 LENGTH(LENGTH OF DFHCOMMAREA) END-EXEC
+                   END-IF
+               END-IF
            END-IF.
-               
+
            IF TRACES-ON
                DISPLAY
-                   'JVMQUERY STOPPING ===============================' 
+                   'JVMQUERY STOPPING ==============================='
            END-IF.
-           EXEC CICS SEND CONTROL FREEKB END-EXEC. 
-           EXEC CICS RETURN END-EXEC.
 
            GOBACK.
-       
+
       *---------------------------------------------------------------*
       *  Initialize the c2ws API. You can turn traces on and specify  *
       *  a trace identifier.                                          *
       *---------------------------------------------------------------*
        INITIALIZE-C2WS-API.
-       
+
            MOVE THIS-TRACE-ID TO TRACE-ID.
-           
+
+           PERFORM LOAD-C2WS-CONFIG THRU
+               END-LOAD-C2WS-CONFIG.
+
+           PERFORM LOAD-C2WS-CREDENTIALS THRU
+               END-LOAD-C2WS-CREDENTIALS.
+
            CALL 'init' USING dfheiblk TRACE-PARMS
                        RETURNING WS-RESP.
            IF (WS-RESP NOT = OK-CODE)
                MOVE 'INITIALIZE-C2WS-API failed' TO ERROR-MESSAGE
+               PERFORM TRANSLATE-C2WS-RC THRU
+                   END-TRANSLATE-C2WS-RC
                DISPLAY ERROR-MESSAGE
-               EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC 
+               DISPLAY 'Return code=' WS-RESP ' - ' WS-RC-TEXT-OUT
+      *            SET-REQUEST has not run yet at this point, so
+      *            COM-REQUEST has not been populated for this task -
+      *            force its env var count to a known zero rather than
+      *            let WRITE-AUDIT-RECORD loop on whatever happens to
+      *            be sitting in that field.
+               MOVE ZERO TO envVarNames--C OF COM-REQUEST
+               PERFORM WRITE-AUDIT-RECORD THRU
+                   END-WRITE-AUDIT-RECORD
+               EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC
                EXEC CICS RETURN END-EXEC
            END-IF.
-           
+
        END-INITIALIZE-C2WS-API.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read the JVMQCFG settings file for this environment and      *
+      *  refresh the connection settings from it. JVMQCFG is a VSAM   *
+      *  KSDS keyed by C2WS-ENV-ID, maintained by operations. If the  *
+      *  environment id has no matching record (new environment not   *
+      *  yet set up, or the file is temporarily unavailable) the      *
+      *  WORKING-STORAGE fallback values already in place are left    *
+      *  untouched so the transaction still runs.                     *
+      *---------------------------------------------------------------*
+       LOAD-C2WS-CONFIG.
+
+           EXEC CICS GET CONTAINER('JVMQENVID')
+                     CHANNEL('JVMQCHANNEL')
+                     INTO(C2WS-ENV-ID)
+                     NOHANDLE
+           END-EXEC.
+
+           EXEC CICS READ FILE('JVMQCFG')
+                     RIDFLD(C2WS-ENV-ID)
+                     KEYLENGTH(8)
+                     INTO(C2WS-CFG-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE C2WS-CFG-SERVICE-URI     TO C2WS-SERVICE-URI
+               MOVE C2WS-CFG-SERVICE-URI     TO C2WS-SVC-URI(1)
+               MOVE C2WS-CFG-CONNECT-TIMEOUT TO WS-CONNECT-TIMEOUT
+               MOVE C2WS-CFG-RECV-TIMEOUT    TO WS-RECV-TIMEOUT
+      *
+      * C2WS-RETRY-INTERVAL (PIC 9(04)) is computed downstream as
+      * C2WS-RETRY-DELAY times the current attempt number, so both
+      * inputs are capped here to bounds that keep that product well
+      * under 9999 no matter how many retries run.
+      *
+               IF C2WS-CFG-RETRY-MAX > 9
+                   IF TRACES-ON
+                       DISPLAY 'JVMQCFG retry max ' C2WS-CFG-RETRY-MAX
+                           ' exceeds sane bound - using 9'
+                   END-IF
+                   MOVE 9 TO C2WS-RETRY-MAX
+               ELSE
+                   MOVE C2WS-CFG-RETRY-MAX TO C2WS-RETRY-MAX
+               END-IF
+               IF C2WS-CFG-RETRY-DELAY > 99
+                   IF TRACES-ON
+                       DISPLAY 'JVMQCFG retry delay '
+                           C2WS-CFG-RETRY-DELAY
+                           ' exceeds sane bound - using 99'
+                   END-IF
+                   MOVE 99 TO C2WS-RETRY-DELAY
+               ELSE
+                   MOVE C2WS-CFG-RETRY-DELAY TO C2WS-RETRY-DELAY
+               END-IF
+               IF C2WS-CFG-TIMEOUT-WARN-PCT > 0
+                   MOVE C2WS-CFG-TIMEOUT-WARN-PCT TO
+                       C2WS-TIMEOUT-WARN-PCT
+               END-IF
+               IF C2WS-CFG-SVC-COUNT > 0
+                   IF C2WS-CFG-SVC-COUNT > 8
+                       IF TRACES-ON
+                           DISPLAY 'JVMQCFG service count '
+                               C2WS-CFG-SVC-COUNT
+                               ' exceeds table capacity - using 8'
+                       END-IF
+                       MOVE 8 TO C2WS-SVC-COUNT
+                   ELSE
+                       MOVE C2WS-CFG-SVC-COUNT TO C2WS-SVC-COUNT
+                   END-IF
+                   PERFORM LOAD-ONE-SVC-NAME THRU
+                       END-LOAD-ONE-SVC-NAME
+                       VARYING WS-SVC-IDX FROM 1 BY 1
+                       UNTIL WS-SVC-IDX > C2WS-SVC-COUNT
+                   MOVE C2WS-SVC-NAME(1) TO C2WS-SERVICE-NAME
+               END-IF
+           ELSE
+               IF TRACES-ON
+                   DISPLAY 'JVMQCFG read failed for environment '
+                       C2WS-ENV-ID ' - using fallback settings'
+               END-IF
+           END-IF.
+
+       END-LOAD-C2WS-CONFIG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Get the c2ws userid/password the signed-on operator's        *
+      *  session is authorized to use. Tried in order:                *
+      *    1. The JVMQCRED container on channel JVMQCHANNEL, set up   *
+      *       by the sign-on transaction that started this one.       *
+      *    2. The encrypted credentials lookup for C2WS-ENV-ID, for   *
+      *       the rarer case where this transaction is started        *
+      *       outside that sign-on flow.                               *
+      *    3. The blank WORKING-STORAGE fallback, left untouched so   *
+      *       the transaction still runs (c2wsrt will reject an       *
+      *       unauthenticated call rather than this program guessing  *
+      *       at a credential).                                        *
+      *---------------------------------------------------------------*
+       LOAD-C2WS-CREDENTIALS.
+
+           EXEC CICS GET CONTAINER('JVMQCRED')
+                     CHANNEL('JVMQCHANNEL')
+                     INTO(C2WS-CRED-RECORD)
+                     RESP(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP2 = DFHRESP(NORMAL)
+               MOVE C2WS-CRED-USERID   TO C2WS-USERID
+               MOVE C2WS-CRED-PASSWORD TO C2WS-PASSWORD
+           ELSE
+               CALL 'C2WSCRED' USING C2WS-ENV-ID C2WS-CRED-RECORD
+                   RETURNING WS-CRED-RESP
+               IF WS-CRED-RESP = OK-CODE
+                   MOVE C2WS-CRED-USERID   TO C2WS-USERID
+                   MOVE C2WS-CRED-PASSWORD TO C2WS-PASSWORD
+               ELSE
+                   IF TRACES-ON
+                       DISPLAY 'No JVMQCRED container and encrypted '
+                           'credentials lookup failed for environment '
+                           C2WS-ENV-ID ' - using fallback credentials'
+                   END-IF
+               END-IF
+           END-IF.
+
+       END-LOAD-C2WS-CREDENTIALS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy one configured Mule node's name and URI into             *
+      *  C2WS-SVC-NAME-TABLE/C2WS-SVC-URI-TABLE. A node entry with no  *
+      *  URI of its own (blank C2WS-CFG-SVC-URI) falls back to         *
+      *  C2WS-CFG-SERVICE-URI, the same host every node used before    *
+      *  per-node URIs existed.                                        *
+      *---------------------------------------------------------------*
+       LOAD-ONE-SVC-NAME.
+
+           MOVE C2WS-CFG-SVC-NAME(WS-SVC-IDX) TO
+               C2WS-SVC-NAME(WS-SVC-IDX).
+
+           IF C2WS-CFG-SVC-URI(WS-SVC-IDX) = SPACES
+               MOVE C2WS-CFG-SERVICE-URI TO
+                   C2WS-SVC-URI(WS-SVC-IDX)
+           ELSE
+               MOVE C2WS-CFG-SVC-URI(WS-SVC-IDX) TO
+                   C2WS-SVC-URI(WS-SVC-IDX)
+           END-IF.
+
+       END-LOAD-ONE-SVC-NAME.   EXIT.
       
       *---------------------------------------------------------------*
-      *  Populate the request parameters                              *
+      *  Populate the request parameters. When the operator has keyed *
+      *  env var names on the JVMQMAP screen, WS-EV-NAME-TABLE drives  *
+      *  the request; otherwise this falls back to the default list   *
+      *  maintained on the JVMQENVR settings file (see                *
+      *  LOAD-ENVVAR-LIST).                                            *
       *---------------------------------------------------------------*
        SET-REQUEST.
-       
+
            IF TRACES-ON
-               DISPLAY 'START SET-REQUEST' 
+               DISPLAY 'START SET-REQUEST'
            END-IF.
-           
+
       *  Set input values in COM-REQUEST                         *
-           MOVE 2 TO envVarNames--C OF COM-REQUEST.
-           MOVE 'MULE_HOME' TO envVarNames OF COM-REQUEST(1).
-           MOVE 'JAVA_HOME' TO envVarNames OF COM-REQUEST(2).
-           
+           IF WS-EV-COUNT > 0
+               MOVE WS-EV-COUNT TO envVarNames--C OF COM-REQUEST
+               PERFORM SET-ONE-ENVVAR THRU
+                   END-SET-ONE-ENVVAR
+                   VARYING WS-EV-IDX FROM 1 BY 1
+                   UNTIL WS-EV-IDX > WS-EV-COUNT
+           ELSE
+               PERFORM LOAD-ENVVAR-LIST THRU
+                   END-LOAD-ENVVAR-LIST
+           END-IF.
+
            IF TRACES-ON
-               DISPLAY 'SET-REQUEST ENDED' 
+               DISPLAY 'SET-REQUEST ENDED'
            END-IF.
-           
+
        END-SET-REQUEST.   EXIT.
-       
+
+      *---------------------------------------------------------------*
+      *  Read the JVMQENVR default env var name list and copy it into *
+      *  COM-REQUEST. JVMQENVR is a VSAM KSDS keyed on                 *
+      *  JVMQENVR-LIST-ID, maintained by operations. If the list       *
+      *  cannot be read (not yet set up, or the file is temporarily    *
+      *  unavailable) this falls back to the same two names this       *
+      *  transaction has always defaulted to, so it still runs.        *
+      *---------------------------------------------------------------*
+       LOAD-ENVVAR-LIST.
+
+           MOVE 'DEFAULT ' TO JVMQENVR-LIST-ID.
+
+           EXEC CICS READ FILE('JVMQENVR')
+                     RIDFLD(JVMQENVR-LIST-ID)
+                     KEYLENGTH(8)
+                     INTO(JVMQENVR-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL) AND JVMQENVR-COUNT > 0
+               IF JVMQENVR-COUNT > 25
+                   IF TRACES-ON
+                       DISPLAY 'JVMQENVR name count ' JVMQENVR-COUNT
+                           ' exceeds table capacity - using 25'
+                   END-IF
+                   MOVE 25 TO JVMQENVR-COUNT
+               END-IF
+               MOVE JVMQENVR-COUNT TO envVarNames--C OF COM-REQUEST
+               PERFORM SET-ONE-DEFAULT-ENVVAR THRU
+                   END-SET-ONE-DEFAULT-ENVVAR
+                   VARYING WS-EV-IDX FROM 1 BY 1
+                   UNTIL WS-EV-IDX > JVMQENVR-COUNT
+           ELSE
+               IF TRACES-ON
+                   DISPLAY 'JVMQENVR read failed - using fallback '
+                       'env var name list'
+               END-IF
+               MOVE 2 TO envVarNames--C OF COM-REQUEST
+               MOVE 'MULE_HOME' TO envVarNames OF COM-REQUEST(1)
+               MOVE 'JAVA_HOME' TO envVarNames OF COM-REQUEST(2)
+           END-IF.
+
+       END-LOAD-ENVVAR-LIST.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy one name from the JVMQENVR default list into COM-REQUEST*
+      *---------------------------------------------------------------*
+       SET-ONE-DEFAULT-ENVVAR.
+
+           MOVE JVMQENVR-NAME(WS-EV-IDX) TO
+               envVarNames OF COM-REQUEST(WS-EV-IDX).
+
+       END-SET-ONE-DEFAULT-ENVVAR.   EXIT.
+
       *---------------------------------------------------------------*
-      *  Invoke target web service                                    *
+      *  Copy one operator-keyed env var name into COM-REQUEST.       *
+      *---------------------------------------------------------------*
+       SET-ONE-ENVVAR.
+
+           MOVE WS-EV-NAME(WS-EV-IDX) TO
+               envVarNames OF COM-REQUEST(WS-EV-IDX).
+
+       END-SET-ONE-ENVVAR.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Invoke every configured Mule node running the JvmQuery UMO,  *
+      *  one after another, so one run shows every node's answer      *
+      *  (and any drift between them) side by side.                   *
       *---------------------------------------------------------------*
        INVOKE-SERVICE.
+
+           PERFORM INVOKE-ONE-SERVICE THRU
+               END-INVOKE-ONE-SERVICE
+               VARYING WS-SVC-IDX FROM 1 BY 1
+               UNTIL WS-SVC-IDX > C2WS-SVC-COUNT.
+
+       END-INVOKE-SERVICE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Invoke a single Mule node (C2WS-SVC-NAME-TABLE(WS-SVC-IDX)), *
+      *  retrying with increasing backoff when the failure looks      *
+      *  transient (connect/receive timeout or connection refused),   *
+      *  and record its outcome in WS-CONSOLIDATED-RESULTS and the    *
+      *  audit trail. A failing node does not stop the fan-out - the  *
+      *  point of querying every node is to see which ones are        *
+      *  behaving differently.                                        *
+      *---------------------------------------------------------------*
+       INVOKE-ONE-SERVICE.
+
+           MOVE C2WS-SVC-NAME(WS-SVC-IDX) TO C2WS-SERVICE-NAME.
+           MOVE C2WS-SVC-URI(WS-SVC-IDX)  TO C2WS-SERVICE-URI.
+
            IF TRACES-ON
-               DISPLAY 'ABOUT TO RUN INVOKE-SERVICE' 
+               DISPLAY 'ABOUT TO RUN INVOKE-SERVICE FOR '
+                   C2WS-SERVICE-NAME
            END-IF.
       *
       * Prepare invoke parameter set
-      *    
+      *
            MOVE C2WS-SERVICE-URI   TO WS-URI.
            MOVE C2WS-SERVICE-NAME  TO WS-SERVICE-NAME.
            SET WS-REQUEST-DATA     TO ADDRESS OF COM-REQUEST.
@@ -199,47 +648,516 @@
            MOVE C2WS-USERID        TO WS-USERID.
            MOVE C2WS-PASSWORD      TO WS-PASSWORD.
       *
-      * Invoke target web service
-      *    
-           CALL 'invoke' USING WS-INVOKE-PARMS
-                         RETURNING WS-RESP.
+      * Invoke target web service, retrying with increasing backoff
+      * when the failure looks transient (connect/receive timeout or
+      * connection refused) rather than failing the transaction on
+      * the first blip.
+      *
+           MOVE 1 TO C2WS-RETRY-ATTEMPT.
+           MOVE 0 TO C2WS-RETRIES-DONE.
+      *
+      * WITH TEST AFTER forces the first attempt unconditionally --
+      * WS-RESP is left at OK-CODE (0) by a successful INITIALIZE-C2WS
+      * -API, so a pre-test here would see C2WS-RC-OK already true and
+      * skip the 'invoke' call entirely on the common path.
+      *
+           PERFORM INVOKE-SERVICE-ATTEMPT THRU
+               END-INVOKE-SERVICE-ATTEMPT
+               WITH TEST AFTER
+               UNTIL C2WS-RC-OK
+                  OR C2WS-RETRIES-DONE > C2WS-RETRY-MAX.
+
+           MOVE C2WS-SERVICE-NAME TO WS-CR-SERVICE-NAME(WS-SVC-IDX).
+           MOVE WS-RESP           TO WS-CR-RESP(WS-SVC-IDX).
+
            IF (WS-RESP NOT = OK-CODE)
                COMPUTE WS-RDISP = WS-RESP
-               DISPLAY 'INVOKE-SERVICE failed. Return code=' WS-RDISP
+               PERFORM TRANSLATE-C2WS-RC THRU
+                   END-TRANSLATE-C2WS-RC
+               DISPLAY 'INVOKE-SERVICE failed for '
+                   C2WS-SERVICE-NAME ' Return code=' WS-RDISP
+                   ' - ' WS-RC-TEXT-OUT
                DISPLAY ERROR-MESSAGE
-               EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC 
-               EXEC CICS RETURN END-EXEC
+           ELSE
+               SET ADDRESS OF COM-REPLY TO WS-REPLY-DATA
+               MOVE country OF COM-REPLY
+                   TO WS-CR-COUNTRY(WS-SVC-IDX)
+               MOVE currencySymbol OF COM-REPLY
+                   TO WS-CR-CURRENCY-SYMBOL(WS-SVC-IDX)
+               MOVE language OF COM-REPLY
+                   TO WS-CR-LANGUAGE(WS-SVC-IDX)
+               MOVE formattedDate OF COM-REPLY
+                   TO WS-CR-FORMATTED-DATE(WS-SVC-IDX)
+               MOVE envVarValues--C OF COM-REPLY
+                   TO WS-CR-ENVVAL-COUNT(WS-SVC-IDX)
+               PERFORM CAPTURE-ONE-ENVVAL THRU
+                   END-CAPTURE-ONE-ENVVAL
+                   VARYING WS-EV-IDX FROM 1 BY 1
+                   UNTIL WS-EV-IDX > WS-CR-ENVVAL-COUNT(WS-SVC-IDX)
+                      OR WS-EV-IDX > 10
+               IF TRACES-ON
+                   DISPLAY 'INVOKE-SERVICE SUCCESS FOR '
+                       C2WS-SERVICE-NAME
+               END-IF
            END-IF.
-           
-           SET ADDRESS OF COM-REPLY TO WS-REPLY-DATA.
 
-           IF TRACES-ON
-               DISPLAY 'INVOKE-SERVICE SUCCESS' 
+           PERFORM WRITE-AUDIT-RECORD THRU
+               END-WRITE-AUDIT-RECORD.
+
+       END-INVOKE-ONE-SERVICE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy one returned env var value into WS-CONSOLIDATED-RESULTS.*
+      *---------------------------------------------------------------*
+       CAPTURE-ONE-ENVVAL.
+
+           MOVE envVarValues OF COM-REPLY(WS-EV-IDX) TO
+               WS-CR-ENVVAR-VALUE(WS-SVC-IDX, WS-EV-IDX).
+
+       END-CAPTURE-ONE-ENVVAL.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Make one 'invoke' attempt. On a transient failure, pause for *
+      *  an increasing interval (attempt number times the configured  *
+      *  base delay) and bump the attempt counter so the governing    *
+      *  PERFORM in INVOKE-SERVICE tries again, up to C2WS-RETRY-MAX  *
+      *  retries. A non-transient failure, or the last attempt, is    *
+      *  left for INVOKE-SERVICE to report.                           *
+      *---------------------------------------------------------------*
+       INVOKE-SERVICE-ATTEMPT.
+
+           EXEC CICS ASKTIME ABSTIME(WS-INVOKE-START-TIME) END-EXEC.
+
+           CALL 'invoke' USING WS-INVOKE-PARMS
+                         RETURNING WS-RESP.
+
+           EXEC CICS ASKTIME ABSTIME(WS-INVOKE-END-TIME) END-EXEC.
+           COMPUTE WS-ELAPSED-MS =
+               WS-INVOKE-END-TIME - WS-INVOKE-START-TIME.
+
+           PERFORM CHECK-RESPONSE-TIME THRU
+               END-CHECK-RESPONSE-TIME.
+
+           IF NOT C2WS-RC-OK
+               IF TRACES-ON
+                   COMPUTE WS-RDISP = WS-RESP
+                   DISPLAY 'INVOKE-SERVICE attempt ' C2WS-RETRY-ATTEMPT
+                       ' failed. Return code=' WS-RDISP
+               END-IF
+
+               IF (C2WS-RC-CONNECT-TIMEOUT OR C2WS-RC-RECV-TIMEOUT
+                      OR C2WS-RC-CONN-REFUSED)
+                  AND C2WS-RETRIES-DONE < C2WS-RETRY-MAX
+                   COMPUTE C2WS-RETRY-INTERVAL =
+                       C2WS-RETRY-DELAY * C2WS-RETRY-ATTEMPT
+                   IF TRACES-ON
+                       DISPLAY 'Retrying in ' C2WS-RETRY-INTERVAL
+                           ' seconds'
+                   END-IF
+      *
+      * DELAY's INTERVAL operand is hhmmss, not a raw seconds count -
+      * convert before the call so a backoff of a minute or more still
+      * delays for the intended duration.
+      *
+                   DIVIDE C2WS-RETRY-INTERVAL BY 3600
+                       GIVING WS-RETRY-HOURS
+                       REMAINDER WS-RETRY-REMAINDER
+                   DIVIDE WS-RETRY-REMAINDER BY 60
+                       GIVING WS-RETRY-MINUTES
+                       REMAINDER WS-RETRY-SECONDS
+                   COMPUTE WS-RETRY-INTERVAL-HMS =
+                       (WS-RETRY-HOURS * 10000)
+                       + (WS-RETRY-MINUTES * 100)
+                       + WS-RETRY-SECONDS
+                   EXEC CICS DELAY INTERVAL(WS-RETRY-INTERVAL-HMS)
+                       END-EXEC
+                   ADD 1 TO C2WS-RETRY-ATTEMPT
+                   ADD 1 TO C2WS-RETRIES-DONE
+               ELSE
+      *            Non-transient failure, or retries exhausted - stop.
+                   COMPUTE C2WS-RETRIES-DONE = C2WS-RETRY-MAX + 1
+               END-IF
            END-IF.
-           
-       END-INVOKE-SERVICE.   EXIT.
-      
+
+       END-INVOKE-SERVICE-ATTEMPT.   EXIT.
+
       *---------------------------------------------------------------*
-      *  Display results returned from target web service             *
+      *  Flag this 'invoke' attempt's elapsed time if it consumed      *
+      *  C2WS-TIMEOUT-WARN-PCT percent or more of WS-RECV-TIMEOUT --   *
+      *  a console alert that a Mule node is degrading, rather than    *
+      *  waiting for it to start timing out outright.                  *
+      *---------------------------------------------------------------*
+       CHECK-RESPONSE-TIME.
+
+           MOVE 'N' TO WS-TIMEOUT-WARN-SWITCH.
+           COMPUTE WS-TIMEOUT-WARN-MS =
+               WS-RECV-TIMEOUT * 10 * C2WS-TIMEOUT-WARN-PCT.
+
+           IF WS-ELAPSED-MS >= WS-TIMEOUT-WARN-MS
+               MOVE 'Y' TO WS-TIMEOUT-WARN-SWITCH
+               DISPLAY 'WARNING: INVOKE-SERVICE for '
+                   C2WS-SERVICE-NAME ' took ' WS-ELAPSED-MS
+                   'ms - over ' C2WS-TIMEOUT-WARN-PCT '% of the '
+                   WS-RECV-TIMEOUT 's receive timeout'
+           END-IF.
+
+       END-CHECK-RESPONSE-TIME.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Display the consolidated, per-service results gathered by    *
+      *  INVOKE-SERVICE. The audit trail is written per service, as   *
+      *  each node is invoked (see WRITE-AUDIT-RECORD), not here.     *
       *---------------------------------------------------------------*
        PRINT-RESULTS.
-       
-      *  Display data returned in  COM-REPLY    *
-           STRING 'INVOKE-SERVICE success. Server language is '
+
+           IF TRACES-ON
+               PERFORM PRINT-ONE-RESULT THRU
+                   END-PRINT-ONE-RESULT
+                   VARYING WS-SVC-IDX FROM 1 BY 1
+                   UNTIL WS-SVC-IDX > C2WS-SVC-COUNT
+           END-IF.
+
+       END-PRINT-RESULTS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Display one service's entry in WS-CONSOLIDATED-RESULTS.      *
+      *---------------------------------------------------------------*
+       PRINT-ONE-RESULT.
+
+           STRING 'INVOKE-SERVICE result for '
                   DELIMITED BY SIZE
-                  language OF COM-REPLY
+                  WS-CR-SERVICE-NAME(WS-SVC-IDX)
                   DELIMITED BY SPACE
                   INTO ERROR-MESSAGE.
            EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC.
-           
-           DISPLAY 'country=' country OF COM-REPLY.
-           DISPLAY 'currencySymbol=' currencySymbol OF COM-REPLY.
-           DISPLAY 'formattedDate=' formattedDate OF COM-REPLY.
-           DISPLAY 'language=' language OF COM-REPLY.
-           DISPLAY 'envVarValues--C=' envVarValues--C OF COM-REPLY.
-           DISPLAY 'envVarValues(1)=' envVarValues OF COM-REPLY (1).
-           DISPLAY 'envVarValues(2)=' envVarValues OF COM-REPLY (2).
-           
-       END-PRINT-RESULTS.   EXIT.
-       
+
+           DISPLAY 'service=' WS-CR-SERVICE-NAME(WS-SVC-IDX)
+               ' resp=' WS-CR-RESP(WS-SVC-IDX).
+           DISPLAY 'country=' WS-CR-COUNTRY(WS-SVC-IDX).
+           DISPLAY 'currencySymbol=' WS-CR-CURRENCY-SYMBOL(WS-SVC-IDX).
+           DISPLAY 'formattedDate=' WS-CR-FORMATTED-DATE(WS-SVC-IDX).
+           DISPLAY 'language=' WS-CR-LANGUAGE(WS-SVC-IDX).
+
+       END-PRINT-ONE-RESULT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Build and write one JVMQAUDT record for this invocation --   *
+      *  what was asked (service, env var names) and what came back   *
+      *  (return code and reply fields).                              *
+      *---------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           MOVE TRACE-ID               TO JVMQA-TRACE-ID.
+           MOVE C2WS-SERVICE-URI       TO JVMQA-SERVICE-URI.
+           MOVE C2WS-SERVICE-NAME      TO JVMQA-SERVICE-NAME.
+           MOVE WS-RESP                TO JVMQA-RESP-CODE.
+           MOVE WS-ELAPSED-MS          TO JVMQA-ELAPSED-MS.
+           MOVE WS-TIMEOUT-WARN-SWITCH TO JVMQA-TIMEOUT-WARNING.
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+                     YYYYMMDD(WS-AUDIT-DATE)
+                     TIME(WS-AUDIT-TIME)
+           END-EXEC.
+           MOVE SPACES TO JVMQA-TIMESTAMP.
+           STRING WS-AUDIT-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-AUDIT-TIME DELIMITED BY SIZE
+                  INTO JVMQA-TIMESTAMP.
+
+           MOVE envVarNames--C OF COM-REQUEST TO JVMQA-ENVVAR-COUNT.
+           PERFORM AUDIT-ONE-ENVVAR-NAME THRU
+               END-AUDIT-ONE-ENVVAR-NAME
+               VARYING WS-EV-IDX FROM 1 BY 1
+               UNTIL WS-EV-IDX > JVMQA-ENVVAR-COUNT.
+
+           IF WS-RESP = OK-CODE
+               MOVE country OF COM-REPLY         TO JVMQA-COUNTRY
+               MOVE currencySymbol OF COM-REPLY  TO
+                   JVMQA-CURRENCY-SYMBOL
+               MOVE formattedDate OF COM-REPLY   TO
+                   JVMQA-FORMATTED-DATE
+               MOVE language OF COM-REPLY        TO JVMQA-LANGUAGE
+               MOVE envVarValues--C OF COM-REPLY TO JVMQA-ENVVAL-COUNT
+               IF JVMQA-ENVVAL-COUNT > 25
+                   IF TRACES-ON
+                       DISPLAY 'Reply envVarValues count '
+                           JVMQA-ENVVAL-COUNT
+                           ' exceeds audit table capacity - using 25'
+                   END-IF
+                   MOVE 25 TO JVMQA-ENVVAL-COUNT
+               END-IF
+               PERFORM AUDIT-ONE-ENVVAR-VALUE THRU
+                   END-AUDIT-ONE-ENVVAR-VALUE
+                   VARYING WS-EV-IDX FROM 1 BY 1
+                   UNTIL WS-EV-IDX > JVMQA-ENVVAL-COUNT
+           ELSE
+               MOVE ZERO TO JVMQA-ENVVAL-COUNT
+           END-IF.
+
+           EXEC CICS WRITE FILE('JVMQAUDT')
+                     FROM(JVMQ-AUDIT-RECORD)
+                     RESP(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP2 NOT = DFHRESP(NORMAL) AND TRACES-ON
+               DISPLAY 'WRITE-AUDIT-RECORD failed. Return code='
+                   WS-RESP2
+           END-IF.
+
+       END-WRITE-AUDIT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy one requested env var name onto the audit record.       *
+      *---------------------------------------------------------------*
+       AUDIT-ONE-ENVVAR-NAME.
+
+           MOVE envVarNames OF COM-REQUEST(WS-EV-IDX) TO
+               JVMQA-ENVVAR-NAME(WS-EV-IDX).
+
+       END-AUDIT-ONE-ENVVAR-NAME.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy one returned env var value onto the audit record.       *
+      *---------------------------------------------------------------*
+       AUDIT-ONE-ENVVAR-VALUE.
+
+           MOVE envVarValues OF COM-REPLY(WS-EV-IDX) TO
+               JVMQA-ENVVAR-VALUE(WS-EV-IDX).
+
+       END-AUDIT-ONE-ENVVAR-VALUE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Paint a blank JVMQMAP, cursor in the first env var name       *
+      *  field, for the first entry into this pseudo-conversation.     *
+      *---------------------------------------------------------------*
+       SEND-INITIAL-MAP.
+
+           MOVE LOW-VALUES TO JVMQMAPO.
+
+      *        MAPONLY below means CICS paints the map from the BMS
+      *        definition only and ignores JVMQMAPO entirely - initial
+      *        cursor placement comes from EV01's ATTRB=(UNPROT,IC) in
+      *        the BMS map, not from an EV01L set here.
+
+           EXEC CICS SEND MAP('JVMQMAP')
+                     MAPSET('JVMQMAP')
+                     ERASE
+                     MAPONLY
+                     FREEKB
+           END-EXEC.
+
+       END-SEND-INITIAL-MAP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Receive the operator's input. PF3 and CLEAR end the          *
+      *  conversation; anything else (ENTER, in practice) builds the   *
+      *  env var name table SET-REQUEST will use.                      *
+      *---------------------------------------------------------------*
+       RECEIVE-OPERATOR-MAP.
+
+           MOVE 'N' TO WS-EXIT-SWITCH.
+           MOVE 'N' TO WS-MAPFAIL-SWITCH.
+
+           EXEC CICS RECEIVE MAP('JVMQMAP')
+                     MAPSET('JVMQMAP')
+                     INTO(JVMQMAPI)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(MAPFAIL)
+      *        ENTER with no field changed - nothing was actually
+      *        received, so just re-prompt rather than run the cycle
+      *        over a map that was never populated.
+               MOVE 'Y' TO WS-MAPFAIL-SWITCH
+           ELSE
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                       MOVE 'Y' TO WS-EXIT-SWITCH
+                   WHEN DFHCLEAR
+                       MOVE 'Y' TO WS-EXIT-SWITCH
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+
+               IF NOT WS-EXIT-REQUESTED
+                   PERFORM BUILD-ENVVAR-TABLE THRU
+                       END-BUILD-ENVVAR-TABLE
+               END-IF
+           END-IF.
+
+       END-RECEIVE-OPERATOR-MAP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Collect the non-blank env var name fields keyed on the map   *
+      *  into WS-EV-NAME-TABLE, closed up with no gaps.                *
+      *---------------------------------------------------------------*
+       BUILD-ENVVAR-TABLE.
+
+           MOVE ZERO TO WS-EV-COUNT.
+           PERFORM BUILD-ONE-ENVVAR THRU
+               END-BUILD-ONE-ENVVAR
+               VARYING WS-MAP-IDX FROM 1 BY 1
+               UNTIL WS-MAP-IDX > 10.
+
+       END-BUILD-ENVVAR-TABLE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Test one EVnnI map field and, if keyed, append it to         *
+      *  WS-EV-NAME-TABLE.                                             *
+      *---------------------------------------------------------------*
+       BUILD-ONE-ENVVAR.
+
+           EVALUATE WS-MAP-IDX
+               WHEN 1
+                   IF EV01I NOT = SPACES
+                       ADD 1 TO WS-EV-COUNT
+                       MOVE EV01I TO WS-EV-NAME(WS-EV-COUNT)
+                   END-IF
+               WHEN 2
+                   IF EV02I NOT = SPACES
+                       ADD 1 TO WS-EV-COUNT
+                       MOVE EV02I TO WS-EV-NAME(WS-EV-COUNT)
+                   END-IF
+               WHEN 3
+                   IF EV03I NOT = SPACES
+                       ADD 1 TO WS-EV-COUNT
+                       MOVE EV03I TO WS-EV-NAME(WS-EV-COUNT)
+                   END-IF
+               WHEN 4
+                   IF EV04I NOT = SPACES
+                       ADD 1 TO WS-EV-COUNT
+                       MOVE EV04I TO WS-EV-NAME(WS-EV-COUNT)
+                   END-IF
+               WHEN 5
+                   IF EV05I NOT = SPACES
+                       ADD 1 TO WS-EV-COUNT
+                       MOVE EV05I TO WS-EV-NAME(WS-EV-COUNT)
+                   END-IF
+               WHEN 6
+                   IF EV06I NOT = SPACES
+                       ADD 1 TO WS-EV-COUNT
+                       MOVE EV06I TO WS-EV-NAME(WS-EV-COUNT)
+                   END-IF
+               WHEN 7
+                   IF EV07I NOT = SPACES
+                       ADD 1 TO WS-EV-COUNT
+                       MOVE EV07I TO WS-EV-NAME(WS-EV-COUNT)
+                   END-IF
+               WHEN 8
+                   IF EV08I NOT = SPACES
+                       ADD 1 TO WS-EV-COUNT
+                       MOVE EV08I TO WS-EV-NAME(WS-EV-COUNT)
+                   END-IF
+               WHEN 9
+                   IF EV09I NOT = SPACES
+                       ADD 1 TO WS-EV-COUNT
+                       MOVE EV09I TO WS-EV-NAME(WS-EV-COUNT)
+                   END-IF
+               WHEN 10
+                   IF EV10I NOT = SPACES
+                       ADD 1 TO WS-EV-COUNT
+                       MOVE EV10I TO WS-EV-NAME(WS-EV-COUNT)
+                   END-IF
+           END-EVALUATE.
+
+       END-BUILD-ONE-ENVVAR.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Paint the reply fields for the first configured service back *
+      *  onto JVMQMAP, with a status line, and leave the map ready     *
+      *  for the operator's next query.                                *
+      *---------------------------------------------------------------*
+       SEND-RESULT-MAP.
+
+           MOVE SPACES TO JVMQMAPO.
+      *        EV01L set to -1 and CURSOR below on the SEND MAP puts
+      *        the cursor back in the first env var name field, so the
+      *        operator can key the next query without tabbing back.
+           MOVE -1 TO EV01L.
+
+           MOVE WS-CR-COUNTRY(1)         TO COUNTRYO.
+           MOVE WS-CR-CURRENCY-SYMBOL(1) TO CURRSYMO.
+           MOVE WS-CR-FORMATTED-DATE(1)  TO FMTDATEO.
+           MOVE WS-CR-LANGUAGE(1)        TO LANGO.
+
+           IF WS-CR-RESP(1) NOT = OK-CODE
+               MOVE WS-CR-RESP(1) TO WS-RESP
+               COMPUTE WS-RDISP = WS-RESP
+               PERFORM TRANSLATE-C2WS-RC THRU
+                   END-TRANSLATE-C2WS-RC
+               STRING 'Return code=' DELIMITED BY SIZE
+                      WS-RDISP DELIMITED BY SIZE
+                      ' - ' DELIMITED BY SIZE
+                      WS-RC-TEXT-OUT DELIMITED BY SIZE
+                      INTO MSGO
+                      ON OVERFLOW
+                          IF TRACES-ON
+                              DISPLAY 'Diagnostic text for return code '
+                                  WS-RDISP
+                                  ' truncated to fit the MSGO map field'
+                          END-IF
+               END-STRING
+           ELSE
+               PERFORM MOVE-ONE-ENVVAL THRU
+                   END-MOVE-ONE-ENVVAL
+                   VARYING WS-MAP-IDX FROM 1 BY 1
+                   UNTIL WS-MAP-IDX > 10
+               MOVE 'Query successful - key new names and press ENTER'
+                   TO MSGO
+           END-IF.
+
+           EXEC CICS SEND MAP('JVMQMAP')
+                     MAPSET('JVMQMAP')
+                     FROM(JVMQMAPO)
+                     DATAONLY
+                     CURSOR
+                     FREEKB
+           END-EXEC.
+
+       END-SEND-RESULT-MAP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy one returned env var value for the first configured     *
+      *  service into its VLnnO map field.                             *
+      *---------------------------------------------------------------*
+       MOVE-ONE-ENVVAL.
+
+           IF WS-MAP-IDX NOT > WS-CR-ENVVAL-COUNT(1)
+               EVALUATE WS-MAP-IDX
+                   WHEN 1  MOVE WS-CR-ENVVAR-VALUE(1, 1)  TO VL01O
+                   WHEN 2  MOVE WS-CR-ENVVAR-VALUE(1, 2)  TO VL02O
+                   WHEN 3  MOVE WS-CR-ENVVAR-VALUE(1, 3)  TO VL03O
+                   WHEN 4  MOVE WS-CR-ENVVAR-VALUE(1, 4)  TO VL04O
+                   WHEN 5  MOVE WS-CR-ENVVAR-VALUE(1, 5)  TO VL05O
+                   WHEN 6  MOVE WS-CR-ENVVAR-VALUE(1, 6)  TO VL06O
+                   WHEN 7  MOVE WS-CR-ENVVAR-VALUE(1, 7)  TO VL07O
+                   WHEN 8  MOVE WS-CR-ENVVAR-VALUE(1, 8)  TO VL08O
+                   WHEN 9  MOVE WS-CR-ENVVAR-VALUE(1, 9)  TO VL09O
+                   WHEN 10 MOVE WS-CR-ENVVAR-VALUE(1, 10) TO VL10O
+               END-EVALUATE
+           END-IF.
+
+       END-MOVE-ONE-ENVVAL.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Look WS-RESP up in the c2wsrt return code diagnostic table   *
+      *  and leave the plain-language text in WS-RC-TEXT-OUT. A code  *
+      *  not in the table still gets a sensible message rather than   *
+      *  leaving the operator looking at a bare number.                *
+      *---------------------------------------------------------------*
+       TRANSLATE-C2WS-RC.
+
+           MOVE WS-RESP TO WS-RC-LOOKUP.
+
+           SET C2WS-RC-IDX TO 1.
+           SEARCH C2WS-RC-ENTRY VARYING C2WS-RC-IDX
+               AT END
+                   MOVE C2WS-RC-TEXT(10) TO WS-RC-TEXT-OUT
+               WHEN C2WS-RC-CODE(C2WS-RC-IDX) = WS-RC-LOOKUP
+                   MOVE C2WS-RC-TEXT(C2WS-RC-IDX) TO WS-RC-TEXT-OUT
+           END-SEARCH.
+
+       END-TRANSLATE-C2WS-RC.   EXIT.
+
        END PROGRAM JVMQUERY.
