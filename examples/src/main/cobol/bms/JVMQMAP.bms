@@ -0,0 +1,69 @@
+         PRINT NOGEN
+***************************************************************
+* JVMQMAP                                                      *
+* ---------------------------------------------------------    *
+* BMS map for the JVMQUERY transaction. Lets the operator key  *
+* in up to 10 environment variable names before submitting,    *
+* and renders country/currencySymbol/formattedDate/language    *
+* and the returned envVarValues. ENTER resubmits a new query   *
+* from the same screen.                                        *
+***************************************************************
+JVMQMAP  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+JVMQMAPI DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=14,ATTRB=(ASKIP,BRT),               X
+               INITIAL='JVMQUERY INPUT'
+*
+* Environment variable names keyed by the operator.
+*
+EV01     DFHMDF POS=(3,1),LENGTH=32,ATTRB=(UNPROT,IC)
+EV02     DFHMDF POS=(4,1),LENGTH=32,ATTRB=(UNPROT)
+EV03     DFHMDF POS=(5,1),LENGTH=32,ATTRB=(UNPROT)
+EV04     DFHMDF POS=(6,1),LENGTH=32,ATTRB=(UNPROT)
+EV05     DFHMDF POS=(7,1),LENGTH=32,ATTRB=(UNPROT)
+EV06     DFHMDF POS=(8,1),LENGTH=32,ATTRB=(UNPROT)
+EV07     DFHMDF POS=(9,1),LENGTH=32,ATTRB=(UNPROT)
+EV08     DFHMDF POS=(10,1),LENGTH=32,ATTRB=(UNPROT)
+EV09     DFHMDF POS=(11,1),LENGTH=32,ATTRB=(UNPROT)
+EV10     DFHMDF POS=(12,1),LENGTH=32,ATTRB=(UNPROT)
+*
+* Reply fields - operator cannot key into these.
+*
+         DFHMDF POS=(14,1),LENGTH=9,ATTRB=(ASKIP),                   X
+               INITIAL='COUNTRY: '
+COUNTRY  DFHMDF POS=(14,11),LENGTH=32,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(15,1),LENGTH=9,ATTRB=(ASKIP),                   X
+               INITIAL='CURRSYM: '
+CURRSYM  DFHMDF POS=(15,11),LENGTH=32,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(16,1),LENGTH=9,ATTRB=(ASKIP),                   X
+               INITIAL='FMTDATE: '
+FMTDATE  DFHMDF POS=(16,11),LENGTH=32,ATTRB=(ASKIP,BRT)
+         DFHMDF POS=(17,1),LENGTH=9,ATTRB=(ASKIP),                   X
+               INITIAL='LANG:    '
+LANG     DFHMDF POS=(17,11),LENGTH=32,ATTRB=(ASKIP,BRT)
+*
+* Returned values, one per requested env var name.
+*
+VL01     DFHMDF POS=(19,1),LENGTH=32,ATTRB=(ASKIP)
+VL02     DFHMDF POS=(19,34),LENGTH=32,ATTRB=(ASKIP)
+VL03     DFHMDF POS=(20,1),LENGTH=32,ATTRB=(ASKIP)
+VL04     DFHMDF POS=(20,34),LENGTH=32,ATTRB=(ASKIP)
+VL05     DFHMDF POS=(21,1),LENGTH=32,ATTRB=(ASKIP)
+VL06     DFHMDF POS=(21,34),LENGTH=32,ATTRB=(ASKIP)
+VL07     DFHMDF POS=(22,1),LENGTH=32,ATTRB=(ASKIP)
+VL08     DFHMDF POS=(22,34),LENGTH=32,ATTRB=(ASKIP)
+VL09     DFHMDF POS=(23,1),LENGTH=32,ATTRB=(ASKIP)
+VL10     DFHMDF POS=(23,34),LENGTH=32,ATTRB=(ASKIP)
+*
+MSG      DFHMDF POS=(24,1),LENGTH=79,ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
