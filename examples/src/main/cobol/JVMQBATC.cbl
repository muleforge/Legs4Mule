@@ -0,0 +1,577 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JVMQBATC.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Batch driver for the JvmQuery request/reply cycle used by     *
+      * JVMQUERY. Reads a sequential file of environment-variable-    *
+      * name pairs, drives 'init'/'invoke' against the JvmQuery UMO   *
+      * for each pair and writes one consolidated report at the end,  *
+      * instead of firing the JVMQUERY transaction by hand once per   *
+      * pair.                                                         *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * List of environment-variable-name pairs to query.
+      *
+           SELECT JVMQ-PAIRS-FILE   ASSIGN TO JVMQBIN
+               FILE STATUS IS WS-PAIRS-FILE-STATUS.
+      *
+      * Consolidated report, one line per pair plus a trailer.
+      *
+           SELECT JVMQ-REPORT-FILE  ASSIGN TO JVMQRPT
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+      *
+      * Connection settings, same layout and key as the JVMQUERY
+      * online transaction uses (see C2WSCFG).
+      *
+           SELECT JVMQ-CFG-FILE     ASSIGN TO JVMQCFG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS C2WS-CFG-ENV-ID
+               FILE STATUS IS WS-CFG-FILE-STATUS.
+      *
+      * Audit trail, one record per pair processed - same record
+      * layout JVMQUERY's online transaction writes to JVMQAUDT via
+      * EXEC CICS WRITE FILE, reached here with native sequential I/O
+      * since this program has no CICS file control available to it.
+      *
+           SELECT JVMQ-AUDIT-FILE   ASSIGN TO JVMQAUDT
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *             F I L E     S E C T I O N                         *
+      *****************************************************************
+       FILE SECTION.
+
+       FD  JVMQ-PAIRS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 64 CHARACTERS.
+       01  JVMQ-PAIRS-RECORD.
+           05  JVMQP-ENV-NAME-1        PIC X(32).
+           05  JVMQP-ENV-NAME-2        PIC X(32).
+
+       FD  JVMQ-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  JVMQ-REPORT-RECORD          PIC X(133).
+
+       FD  JVMQ-CFG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY C2WSCFG.
+
+       FD  JVMQ-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY JVMQAUDT.
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  C2WS API parameters - defaulted here and refreshed from the  *
+      *  JVMQCFG settings file by LOAD-C2WS-CONFIG, same as JVMQUERY. *
+      *---------------------------------------------------------------*
+       77  C2WS-SERVICE-URI            PIC X(22) VALUE
+           'http://muleserver:8083'.
+       77  C2WS-USERID                 PIC X(8) VALUE
+           '        '.
+       77  C2WS-PASSWORD               PIC X(8) VALUE
+           '        '.
+       77  C2WS-SERVICE-NAME           PIC X(12) VALUE
+           'MuleJvmquery'.
+       77  C2WS-ENV-ID                 PIC X(8) VALUE 'BATCH   '.
+
+      *---------------------------------------------------------------*
+      *  Retry/backoff controls for PROCESS-ONE-PAIR, same defaults    *
+      *  and JVMQCFG override as the JVMQUERY online transaction       *
+      *  uses. This batch job has no CICS DELAY facility available,    *
+      *  so a retry runs immediately rather than pausing first -       *
+      *  acceptable for riding out a momentary blip in an unattended   *
+      *  job.                                                          *
+      *---------------------------------------------------------------*
+       77  C2WS-RETRY-MAX              PIC 9(02) VALUE 2.
+       77  C2WS-RETRY-ATTEMPT          PIC 9(02) VALUE 1.
+      *  Retries actually taken so far, separate from C2WS-RETRY-ATTEMPT
+      *  (display-only) so the governing PERFORM's cap check isn't
+      *  tangled up with the attempt-number display.
+       77  C2WS-RETRIES-DONE           PIC 9(02) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Constants                                                    *
+      *---------------------------------------------------------------*
+       77  OK-CODE                     PIC S9(8) BINARY VALUE 0.
+       77  THIS-TRACE-ID               PIC X(13) VALUE 'JVMQBATC'.
+
+      *---------------------------------------------------------------*
+      *  Switches                                                     *
+      *---------------------------------------------------------------*
+       77  WS-CFG-FILE-STATUS          PIC X(02) VALUE '00'.
+       77  WS-PAIRS-FILE-STATUS        PIC X(02) VALUE '00'.
+       77  WS-REPORT-FILE-STATUS       PIC X(02) VALUE '00'.
+       77  WS-AUDIT-FILE-STATUS        PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-MORE-PAIRS-SW        PIC X(01) VALUE 'Y'.
+               88  WS-MORE-PAIRS           VALUE 'Y'.
+               88  WS-NO-MORE-PAIRS         VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Counters                                                     *
+      *---------------------------------------------------------------*
+       77  WS-PAIRS-READ               PIC 9(07) VALUE ZERO.
+       77  WS-PAIRS-OK                 PIC 9(07) VALUE ZERO.
+       77  WS-PAIRS-FAILED             PIC 9(07) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * Structure shared with c2ws C API.                             *
+      *---------------------------------------------------------------*
+       01  TRACE-PARMS SYNCHRONIZED.
+           05 TRACE-ID                 PIC X(17) VALUE SPACES.
+           05 TRACE-MODE               PIC S9(8) BINARY VALUE 1.
+              88 TRACES-OFF       VALUE 0.
+              88 TRACES-ON        VALUE 1.
+           05 ERROR-MESSAGE            PIC X(266) VALUE SPACES.
+
+      *    No CICS EIB is available to a batch program - c2wsrt
+      *    accepts a null pointer in its place here.
+       77  WS-NO-EIB-PTR               POINTER VALUE NULL.
+
+       01  WS-INVOKE-PARMS SYNCHRONIZED.
+           05  WS-URI                  PIC X(513) VALUE SPACES.
+           05  WS-SERVICE-NAME         PIC X(33) VALUE SPACES.
+           05  WS-REQUEST-DATA         POINTER VALUE NULL.
+           05  WS-REQUEST-DATA-LEN     PIC S9(8) BINARY VALUE ZERO.
+           05  WS-REPLY-DATA           POINTER VALUE NULL.
+           05  WS-REPLY-DATA-LEN       PIC S9(8) BINARY VALUE ZERO.
+           05  WS-OPTIONS.
+               10  WS-CONNECT-TIMEOUT  PIC 9(9) BINARY VALUE 3.
+               10  WS-RECV-TIMEOUT     PIC 9(9) BINARY VALUE 10.
+               10  WS-PROXY-URI        PIC X(513) VALUE SPACES.
+               10  WS-USERID           PIC X(33) VALUE SPACES.
+               10  WS-PASSWORD         PIC X(33) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Work variables                                               *
+      *---------------------------------------------------------------*
+       01  WS-RESP                     PIC S9(8) COMP VALUE ZERO.
+           88  C2WS-RC-CONNECT-TIMEOUT         VALUE 12.
+           88  C2WS-RC-RECV-TIMEOUT            VALUE 13.
+           88  C2WS-RC-CONN-REFUSED            VALUE 14.
+       01  WS-RDISP                    PIC +9(8) VALUE ZERO.
+       77  WS-EV-IDX                   PIC 9(02) VALUE 1.
+
+      *---------------------------------------------------------------*
+      *  c2wsrt return code diagnostic table and the work fields used *
+      *  to look a code up in it (see TRANSLATE-C2WS-RC).             *
+      *---------------------------------------------------------------*
+       COPY C2WSRC.
+
+       77  WS-RC-LOOKUP                PIC 9(03) VALUE ZERO.
+       77  WS-RC-TEXT-OUT              PIC X(60) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Timestamp for the audit record. No CICS ASKTIME/FORMATTIME
+      *  is available to a batch program - ACCEPT FROM DATE/TIME is
+      *  the native COBOL equivalent.
+      *---------------------------------------------------------------*
+       77  WS-AUDIT-DATE               PIC 9(08) VALUE ZERO.
+       77  WS-AUDIT-TIME               PIC 9(08) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  Request/reply parameters exchanged with the target service   *
+      *---------------------------------------------------------------*
+       01 COM-REQUEST.
+           COPY JVMQREQT.
+
+      *---------------------------------------------------------------*
+      *  Report line layout                                           *
+      *---------------------------------------------------------------*
+       01  WS-REPORT-LINE.
+           05  WS-RL-ENV-NAME-1        PIC X(16).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-RL-ENV-NAME-2        PIC X(16).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-RL-RESP              PIC +9(8).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-RL-COUNTRY           PIC X(16).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-RL-CURRENCY          PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-RL-VALUE-1           PIC X(16).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-RL-VALUE-2           PIC X(16).
+           05  FILLER                  PIC X(28) VALUE SPACES.
+
+      *****************************************************************
+      *            L I N K A G E       S E C T I O N                  *
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  Reply parameters as returned by target web service, addressed*
+      *  onto the buffer c2wsrt filled in (see SET ADDRESS OF          *
+      *  COM-REPLY in PROCESS-ONE-PAIR).                               *
+      *---------------------------------------------------------------*
+       01 COM-REPLY.
+           COPY JVMQRPLT.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM INITIALIZE-BATCH THRU
+               END-INITIALIZE-BATCH.
+
+           PERFORM PROCESS-ONE-PAIR THRU
+               END-PROCESS-ONE-PAIR
+               UNTIL WS-NO-MORE-PAIRS.
+
+           PERFORM TERMINATE-BATCH THRU
+               END-TERMINATE-BATCH.
+
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      *  Open files, load connection settings and start the c2ws API. *
+      *---------------------------------------------------------------*
+       INITIALIZE-BATCH.
+
+           OPEN INPUT  JVMQ-PAIRS-FILE.
+           IF WS-PAIRS-FILE-STATUS NOT = '00'
+               DISPLAY 'JVMQBATC: JVMQBIN open failed. File status='
+                   WS-PAIRS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT JVMQ-REPORT-FILE.
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY 'JVMQBATC: JVMQRPT open failed. File status='
+                   WS-REPORT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT JVMQ-AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'JVMQBATC: JVMQAUDT open failed. File status='
+                   WS-AUDIT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE THIS-TRACE-ID TO TRACE-ID.
+
+           PERFORM LOAD-C2WS-CONFIG THRU
+               END-LOAD-C2WS-CONFIG.
+
+           CALL 'init' USING WS-NO-EIB-PTR TRACE-PARMS
+                       RETURNING WS-RESP.
+           IF (WS-RESP NOT = OK-CODE)
+               DISPLAY 'JVMQBATC: c2ws init failed. Return code='
+                   WS-RESP
+               STOP RUN
+           END-IF.
+
+           MOVE 'ENV NAME 1       ENV NAME 2        RESP  '
+               TO JVMQ-REPORT-RECORD.
+           WRITE JVMQ-REPORT-RECORD.
+           MOVE SPACES TO JVMQ-REPORT-RECORD.
+
+           PERFORM READ-NEXT-PAIR THRU
+               END-READ-NEXT-PAIR.
+
+       END-INITIALIZE-BATCH.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Look up the connection settings for environment BATCH. A     *
+      *  missing record leaves the WORKING-STORAGE fallback values in *
+      *  place, same convention as the JVMQUERY online transaction.   *
+      *---------------------------------------------------------------*
+       LOAD-C2WS-CONFIG.
+
+           OPEN INPUT JVMQ-CFG-FILE.
+           IF WS-CFG-FILE-STATUS = '00'
+               MOVE C2WS-ENV-ID TO C2WS-CFG-ENV-ID
+               READ JVMQ-CFG-FILE
+                   INVALID KEY
+                       MOVE '23' TO WS-CFG-FILE-STATUS
+               END-READ
+               IF WS-CFG-FILE-STATUS = '00'
+                   MOVE C2WS-CFG-SERVICE-URI     TO C2WS-SERVICE-URI
+                   MOVE C2WS-CFG-CONNECT-TIMEOUT TO WS-CONNECT-TIMEOUT
+                   MOVE C2WS-CFG-RECV-TIMEOUT    TO WS-RECV-TIMEOUT
+                   IF C2WS-CFG-RETRY-MAX > 9
+                       IF TRACES-ON
+                           DISPLAY 'JVMQCFG retry max '
+                               C2WS-CFG-RETRY-MAX
+                               ' exceeds sane bound - using 9'
+                       END-IF
+                       MOVE 9 TO C2WS-RETRY-MAX
+                   ELSE
+                       MOVE C2WS-CFG-RETRY-MAX TO C2WS-RETRY-MAX
+                   END-IF
+                   IF C2WS-CFG-SVC-COUNT > 0
+                       MOVE C2WS-CFG-SVC-NAME(1) TO C2WS-SERVICE-NAME
+                   END-IF
+               ELSE
+                   DISPLAY 'JVMQBATC: JVMQCFG has no BATCH record - '
+                       'using fallback settings'
+               END-IF
+               CLOSE JVMQ-CFG-FILE
+           ELSE
+               DISPLAY 'JVMQBATC: JVMQCFG unavailable - using '
+                   'fallback settings'
+           END-IF.
+
+       END-LOAD-C2WS-CONFIG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read one pair of environment variable names from the input  *
+      *  file.                                                        *
+      *---------------------------------------------------------------*
+       READ-NEXT-PAIR.
+
+           READ JVMQ-PAIRS-FILE
+               AT END
+                   SET WS-NO-MORE-PAIRS TO TRUE
+           END-READ.
+
+       END-READ-NEXT-PAIR.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Drive one request/invoke/reply cycle for the current pair    *
+      *  and append its result to the report, then read the next      *
+      *  pair so the governing PERFORM UNTIL can tell when to stop.   *
+      *---------------------------------------------------------------*
+       PROCESS-ONE-PAIR.
+
+           ADD 1 TO WS-PAIRS-READ.
+
+           MOVE 2 TO envVarNames--C OF COM-REQUEST.
+           MOVE JVMQP-ENV-NAME-1 TO envVarNames OF COM-REQUEST(1).
+           MOVE JVMQP-ENV-NAME-2 TO envVarNames OF COM-REQUEST(2).
+
+           MOVE C2WS-SERVICE-URI   TO WS-URI.
+           MOVE C2WS-SERVICE-NAME  TO WS-SERVICE-NAME.
+           SET WS-REQUEST-DATA     TO ADDRESS OF COM-REQUEST.
+           MOVE LENGTH OF COM-REQUEST TO WS-REQUEST-DATA-LEN.
+           MOVE C2WS-USERID        TO WS-USERID.
+           MOVE C2WS-PASSWORD      TO WS-PASSWORD.
+
+           MOVE 1 TO C2WS-RETRY-ATTEMPT.
+           MOVE 0 TO C2WS-RETRIES-DONE.
+      *
+      * WITH TEST AFTER forces the first attempt unconditionally, the
+      * same reasoning as JVMQUERY's INVOKE-SERVICE governing PERFORM.
+      *
+           PERFORM INVOKE-PAIR-ATTEMPT THRU
+               END-INVOKE-PAIR-ATTEMPT
+               WITH TEST AFTER
+               UNTIL WS-RESP = OK-CODE
+                  OR C2WS-RETRIES-DONE > C2WS-RETRY-MAX.
+
+           MOVE JVMQP-ENV-NAME-1 TO WS-RL-ENV-NAME-1.
+           MOVE JVMQP-ENV-NAME-2 TO WS-RL-ENV-NAME-2.
+           MOVE WS-RESP          TO WS-RL-RESP.
+
+           IF WS-RESP = OK-CODE
+               ADD 1 TO WS-PAIRS-OK
+               SET ADDRESS OF COM-REPLY TO WS-REPLY-DATA
+               MOVE country OF COM-REPLY        TO WS-RL-COUNTRY
+               MOVE currencySymbol OF COM-REPLY TO WS-RL-CURRENCY
+               MOVE envVarValues OF COM-REPLY(1) TO WS-RL-VALUE-1
+               MOVE envVarValues OF COM-REPLY(2) TO WS-RL-VALUE-2
+           ELSE
+               ADD 1 TO WS-PAIRS-FAILED
+               COMPUTE WS-RDISP = WS-RESP
+               PERFORM TRANSLATE-C2WS-RC THRU
+                   END-TRANSLATE-C2WS-RC
+               DISPLAY 'JVMQBATC: invoke failed for '
+                   JVMQP-ENV-NAME-1 '/' JVMQP-ENV-NAME-2
+                   ' Return code=' WS-RDISP ' - ' WS-RC-TEXT-OUT
+               MOVE SPACES TO WS-RL-COUNTRY WS-RL-CURRENCY
+                   WS-RL-VALUE-1 WS-RL-VALUE-2
+           END-IF.
+
+           MOVE WS-REPORT-LINE TO JVMQ-REPORT-RECORD.
+           WRITE JVMQ-REPORT-RECORD.
+
+           PERFORM WRITE-AUDIT-RECORD THRU
+               END-WRITE-AUDIT-RECORD.
+
+           PERFORM READ-NEXT-PAIR THRU
+               END-READ-NEXT-PAIR.
+
+       END-PROCESS-ONE-PAIR.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Make one 'invoke' attempt. On a transient failure, bump the   *
+      *  attempt counter so the governing PERFORM in PROCESS-ONE-PAIR  *
+      *  tries again, up to C2WS-RETRY-MAX retries. A non-transient    *
+      *  failure, or the last attempt, is left for PROCESS-ONE-PAIR    *
+      *  to report.                                                    *
+      *---------------------------------------------------------------*
+       INVOKE-PAIR-ATTEMPT.
+
+           CALL 'invoke' USING WS-INVOKE-PARMS
+                         RETURNING WS-RESP.
+
+           IF WS-RESP NOT = OK-CODE
+               IF TRACES-ON
+                   COMPUTE WS-RDISP = WS-RESP
+                   DISPLAY 'JVMQBATC: invoke attempt '
+                       C2WS-RETRY-ATTEMPT
+                       ' failed. Return code=' WS-RDISP
+               END-IF
+
+               IF (C2WS-RC-CONNECT-TIMEOUT OR C2WS-RC-RECV-TIMEOUT
+                      OR C2WS-RC-CONN-REFUSED)
+                  AND C2WS-RETRIES-DONE < C2WS-RETRY-MAX
+                   ADD 1 TO C2WS-RETRY-ATTEMPT
+                   ADD 1 TO C2WS-RETRIES-DONE
+               ELSE
+      *            Non-transient failure, or retries exhausted - stop.
+                   COMPUTE C2WS-RETRIES-DONE = C2WS-RETRY-MAX + 1
+               END-IF
+           END-IF.
+
+       END-INVOKE-PAIR-ATTEMPT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write the trailer line and close up.                         *
+      *---------------------------------------------------------------*
+       TERMINATE-BATCH.
+
+           MOVE SPACES TO JVMQ-REPORT-RECORD.
+           WRITE JVMQ-REPORT-RECORD.
+
+           STRING 'PAIRS READ=' DELIMITED BY SIZE
+                  WS-PAIRS-READ DELIMITED BY SIZE
+                  '  OK=' DELIMITED BY SIZE
+                  WS-PAIRS-OK DELIMITED BY SIZE
+                  '  FAILED=' DELIMITED BY SIZE
+                  WS-PAIRS-FAILED DELIMITED BY SIZE
+                  INTO JVMQ-REPORT-RECORD.
+           WRITE JVMQ-REPORT-RECORD.
+
+           CLOSE JVMQ-PAIRS-FILE.
+           CLOSE JVMQ-REPORT-FILE.
+           CLOSE JVMQ-AUDIT-FILE.
+
+       END-TERMINATE-BATCH.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Build and write one JVMQAUDT record for this pair - what was  *
+      *  asked (service, env var names) and what came back (return    *
+      *  code and reply fields). Written with native sequential I/O   *
+      *  since this batch job has no CICS file control available to   *
+      *  it, same rationale as the JVMQCFG lookup above.               *
+      *---------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           MOVE TRACE-ID           TO JVMQA-TRACE-ID.
+           MOVE C2WS-SERVICE-URI   TO JVMQA-SERVICE-URI.
+           MOVE C2WS-SERVICE-NAME  TO JVMQA-SERVICE-NAME.
+           MOVE WS-RESP            TO JVMQA-RESP-CODE.
+           MOVE ZERO               TO JVMQA-ELAPSED-MS.
+           MOVE 'N'                TO JVMQA-TIMEOUT-WARNING.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE SPACES TO JVMQA-TIMESTAMP.
+           STRING WS-AUDIT-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-AUDIT-TIME DELIMITED BY SIZE
+                  INTO JVMQA-TIMESTAMP.
+
+           MOVE envVarNames--C OF COM-REQUEST TO JVMQA-ENVVAR-COUNT.
+           PERFORM AUDIT-ONE-ENVVAR-NAME THRU
+               END-AUDIT-ONE-ENVVAR-NAME
+               VARYING WS-EV-IDX FROM 1 BY 1
+               UNTIL WS-EV-IDX > JVMQA-ENVVAR-COUNT.
+
+           IF WS-RESP = OK-CODE
+               MOVE country OF COM-REPLY         TO JVMQA-COUNTRY
+               MOVE currencySymbol OF COM-REPLY  TO
+                   JVMQA-CURRENCY-SYMBOL
+               MOVE formattedDate OF COM-REPLY   TO
+                   JVMQA-FORMATTED-DATE
+               MOVE language OF COM-REPLY        TO JVMQA-LANGUAGE
+               MOVE envVarValues--C OF COM-REPLY TO JVMQA-ENVVAL-COUNT
+               IF JVMQA-ENVVAL-COUNT > 25
+                   IF TRACES-ON
+                       DISPLAY 'Reply envVarValues count '
+                           JVMQA-ENVVAL-COUNT
+                           ' exceeds audit table capacity - using 25'
+                   END-IF
+                   MOVE 25 TO JVMQA-ENVVAL-COUNT
+               END-IF
+               PERFORM AUDIT-ONE-ENVVAR-VALUE THRU
+                   END-AUDIT-ONE-ENVVAR-VALUE
+                   VARYING WS-EV-IDX FROM 1 BY 1
+                   UNTIL WS-EV-IDX > JVMQA-ENVVAL-COUNT
+           ELSE
+               MOVE ZERO TO JVMQA-ENVVAL-COUNT
+           END-IF.
+
+           WRITE JVMQ-AUDIT-RECORD.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'WRITE-AUDIT-RECORD failed. File status='
+                   WS-AUDIT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-AUDIT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy one requested env var name onto the audit record.       *
+      *---------------------------------------------------------------*
+       AUDIT-ONE-ENVVAR-NAME.
+
+           MOVE envVarNames OF COM-REQUEST(WS-EV-IDX) TO
+               JVMQA-ENVVAR-NAME(WS-EV-IDX).
+
+       END-AUDIT-ONE-ENVVAR-NAME.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Copy one returned env var value onto the audit record.       *
+      *---------------------------------------------------------------*
+       AUDIT-ONE-ENVVAR-VALUE.
+
+           MOVE envVarValues OF COM-REPLY(WS-EV-IDX) TO
+               JVMQA-ENVVAR-VALUE(WS-EV-IDX).
+
+       END-AUDIT-ONE-ENVVAR-VALUE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Look WS-RESP up in the c2wsrt return code diagnostic table   *
+      *  and leave the plain-language text in WS-RC-TEXT-OUT. A code  *
+      *  not in the table still gets a sensible message rather than   *
+      *  leaving the operator looking at a bare number.                *
+      *---------------------------------------------------------------*
+       TRANSLATE-C2WS-RC.
+
+           MOVE WS-RESP TO WS-RC-LOOKUP.
+
+           SET C2WS-RC-IDX TO 1.
+           SEARCH C2WS-RC-ENTRY VARYING C2WS-RC-IDX
+               AT END
+                   MOVE C2WS-RC-TEXT(10) TO WS-RC-TEXT-OUT
+               WHEN C2WS-RC-CODE(C2WS-RC-IDX) = WS-RC-LOOKUP
+                   MOVE C2WS-RC-TEXT(C2WS-RC-IDX) TO WS-RC-TEXT-OUT
+           END-SEARCH.
+
+       END-TRANSLATE-C2WS-RC.   EXIT.
+
+       END PROGRAM JVMQBATC.
